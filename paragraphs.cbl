@@ -1,31 +1,80 @@
        IDENTIFICATION DIVISION.
        program-id. paragraphs.
-       
+
        ENVIRONMENT DIVISION.
        configuration section.
        special-names.
-     
+
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       
+       01 WS-RUN-STATUS-SW pic x(1) value "Y".
+           88 RUN-OK value "Y".
+           88 RUN-FAILED value "N".
+       01 WS-COPY-COUNT pic 9(3) value 2.
+       01 WS-COPY-PARM pic x(3) value spaces.
+       01 WS-COPY-NUM pic 9(3) value 0.
+
        PROCEDURE DIVISION.
+       mainline.
+      *----PULLED AHEAD OF SubOne SO SubThree HAS THE RAW ARGUMENT
+      *----ON HAND TO VALIDATE - SEE SubThree FOR THE ACTUAL CHECK.
+           ACCEPT WS-COPY-PARM FROM COMMAND-LINE
+           PERFORM SubOne
+           IF RUN-FAILED
+               GO TO errorParagraph
+           END-IF
+      *----ACCEPT FROM COMMAND-LINE LEFT-JUSTIFIES THE ARGUMENT, SO
+      *----TESTING THE RAW ALPHANUMERIC FIELD FOR IS NUMERIC FAILS ON
+      *----ANY 1- OR 2-DIGIT COUNT (TRAILING SPACES). MOVING IT INTO A
+      *----NUMERIC FIELD FIRST RIGHT-ALIGNS AND ZERO-FILLS IT THE WAY
+      *----DECIMAL-POINT ALIGNMENT ALWAYS DOES, AND TURNS ANYTHING
+      *----NON-NUMERIC INTO ZERO, WHICH THE > 0 TEST BELOW THEN SKIPS.
+           MOVE 0 TO WS-COPY-NUM
+           MOVE WS-COPY-PARM TO WS-COPY-NUM
+           IF WS-COPY-NUM > 0
+               MOVE WS-COPY-NUM TO WS-COPY-COUNT
+           END-IF
+           PERFORM SubFour WS-COPY-COUNT times
+           GO TO mainline-exit.
+
+       mainline-exit.
+           STOP RUN.
+
        SubOne.
            DISPLAY "In paragraph 1"
            PERFORM SubTwo
-           DISPLAY "Returned to paragraph 1"
-           PERFORM SubFour 2 times.
-           STOP RUN.
-          
-       SubThree.
-           DISPLAY "In paragraph 3".
+           DISPLAY "Returned to paragraph 1".
 
        SubTwo.
            DISPLAY "In paragraph 2"
            PERFORM SubThree
            DISPLAY "Returned to paraghaph 2".
-       
+
+      *----THE ONE REAL FAILURE THIS PROGRAM CAN HIT: A COMMAND-LINE
+      *----ARGUMENT THAT'S NEITHER BLANK NOR NUMERIC. WITHOUT THIS, A
+      *----TYPO ON THE COMMAND LINE WAS SILENTLY COERCED TO ZERO AND
+      *----THE RUN DEFAULTED THE REPEAT COUNT WITHOUT EVER SAYING SO.
+      *----WS-COPY-PARM IS LEFT-JUSTIFIED BY ACCEPT FROM COMMAND-LINE,
+      *----SO "IS NUMERIC" ON THE WHOLE FIELD WOULD FAIL ON ITS OWN
+      *----TRAILING SPACES - CHECK EACH OCCUPIED BYTE INSTEAD.
+       SubThree.
+           DISPLAY "In paragraph 3"
+           IF WS-COPY-PARM NOT = SPACES
+               AND (WS-COPY-PARM(1:1) IS NOT NUMERIC
+                   OR (WS-COPY-PARM(2:1) IS NOT NUMERIC
+                       AND WS-COPY-PARM(2:1) NOT = SPACE)
+                   OR (WS-COPY-PARM(3:1) IS NOT NUMERIC
+                       AND WS-COPY-PARM(3:1) NOT = SPACE))
+               MOVE "N" TO WS-RUN-STATUS-SW
+               DISPLAY "PARAGRAPHS: INVALID COMMAND-LINE ARGUMENT - "
+                   WS-COPY-PARM
+           END-IF.
+
        SubFour.
            DISPLAY "In paragraph 4 (repeat)".
-       
-       STOP RUN.
+
+      *----EVERY SUBORDINATE PARAGRAPH FALLS BACK HERE ON FAILURE
+       errorParagraph.
+           DISPLAY "PARAGRAPHS: UNRECOVERABLE ERROR - RUN TERMINATED"
+           GO TO mainline-exit.

@@ -0,0 +1,61 @@
+      *----SHARED MESSAGE/STATUS-CODE LOOKUP, CALLABLE BY ANY PROGRAM
+      *----THAT NEEDS STANDARD DISPLAY TEXT FOR A STATUS CODE INSTEAD
+      *----OF CARRYING ITS OWN SCATTERED LITERAL STRINGS.
+
+       IDENTIFICATION DIVISION.
+       program-id. GETMSG.
+
+       DATA DIVISION.
+       working-storage section.
+       01 WS-MSG-TABLE-DATA.
+           05 FILLER pic x(48) value
+               "001YOU CAN VOTE.                               ".
+           05 FILLER pic x(48) value
+               "002YOU CAN'T VOTE.                              ".
+           05 FILLER pic x(48) value
+               "003STAY HOME.                                   ".
+           05 FILLER pic x(48) value
+               "004GO TO KINDERGARTEN.                          ".
+           05 FILLER pic x(48) value
+               "005GO TO GRADE:                                 ".
+           05 FILLER pic x(48) value
+               "006GO TO COLLEGE.                               ".
+           05 FILLER pic x(48) value
+               "007YOU PASSED (D - MINIMUM PASSING GRADE).      ".
+           05 FILLER pic x(48) value
+               "008YOU PASSED.                                  ".
+           05 FILLER pic x(48) value
+               "009YOU FAILED.                                  ".
+           05 FILLER pic x(48) value
+               "010INVALID SCORE - OUTSIDE THE A THRU F RANGE.  ".
+           05 FILLER pic x(48) value
+               "011IS NOT A NUMBER.                             ".
+           05 FILLER pic x(48) value
+               "999MESSAGE CODE NOT FOUND.                      ".
+
+       01 WS-MSG-TABLE redefines WS-MSG-TABLE-DATA.
+           05 WS-MSG-ENTRY occurs 12 times indexed by MSG-IDX.
+               10 WS-MSG-CODE pic x(3).
+               10 WS-MSG-TEXT pic x(45).
+
+       01 WS-MSG-FOUND-SW pic x(1) value "N".
+           88 MSG-FOUND value "Y".
+
+       linkage section.
+           01 Lcode pic 9(3) value 0.
+           01 Ltext pic x(45) value spaces.
+
+       PROCEDURE DIVISION using Lcode, Ltext.
+           MOVE "N" TO WS-MSG-FOUND-SW
+           PERFORM VARYING MSG-IDX FROM 1 BY 1
+               UNTIL MSG-IDX > 12 OR MSG-FOUND
+               IF Lcode = WS-MSG-CODE(MSG-IDX)
+                   MOVE WS-MSG-TEXT(MSG-IDX) TO Ltext
+                   MOVE "Y" TO WS-MSG-FOUND-SW
+               END-IF
+           END-PERFORM
+           IF NOT MSG-FOUND
+               MOVE WS-MSG-TEXT(12) TO Ltext
+           END-IF
+
+       EXIT PROGRAM.

@@ -3,28 +3,182 @@
 
        ENVIRONMENT DIVISION.
        configuration section.
-       
+
+       input-output section.
+       file-control.
+           select TRANS-IN assign to EDITTRAN
+               organization is line sequential.
+           select EDIT-PRINT assign to EDITPRNT
+               organization is line sequential.
+
        DATA DIVISION.
        file section.
+       FD  TRANS-IN.
+       01  TRANS-REC.
+           05  TRANS-AMOUNT    pic 9(8)v99.
+           05  TRANS-BIRTHDAY  pic 9(8).
+           05  TRANS-CURRENCY  pic x(3).
+
+       FD  EDIT-PRINT.
+       01  PRINT-REC.
+           05  PR-CTRL         pic x(1).
+           05  PR-TEXT         pic x(60).
+
        working-storage section.
        01 startNum pic 9(8)v99 value 00001123.65.
        01 noZero pic ZZZZZZZ9.99.
        01 noZeroAndCommas pic ZZ,ZZZ,ZZ9.99.
        01 dollar pic $$,$$,$$9.99.
+       01 noDollarSign pic ZZ,ZZZ,ZZ9.99.
+       01 WS-CURRENCY-CODE pic x(3) value "USD".
        01 birthday pic 9(8) value 12311938.
+       01 birthday-r redefines birthday.
+           05 WS-BIRTH-MONTH pic 99.
+           05 WS-BIRTH-DAY   pic 99.
+           05 WS-BIRTH-YEAR  pic 9(4).
        01 aDate pic 99/99/9999.
+       01 TRANS-EOF-SW pic x(1) value "N".
+           88 NO-MORE-TRANS value "Y".
+
+       01 WS-DATE-VALID-SW pic x(1) value "Y".
+           88 DATE-IS-VALID value "Y".
+       01 WS-MAX-DAY pic 99 value 31.
+       01 WS-QUOT pic 9(4) value 0.
+       01 WS-REM-4 pic 9 value 0.
+       01 WS-REM-100 pic 99 value 0.
+       01 WS-REM-400 pic 999 value 0.
+
+       01 WS-LINES-PER-PAGE pic 9(3) value 20.
+       01 WS-LINE-COUNT pic 9(3) value 0 comp.
+       01 WS-PAGE-COUNT pic 9(3) value 0 comp.
+       01 WS-PRINT-TEXT pic x(60) value spaces.
+       01 WS-PAGE-HEADING pic x(60) value
+           "EDITDATA CUSTOMER STATEMENT REPORT".
 
        PROCEDURE DIVISION.
-       move startNum to noZero
-       display "NO ZEROS: " noZero
+       open input TRANS-IN
+       open output EDIT-PRINT
+       perform readTransaction
+       perform editTransaction
+           until NO-MORE-TRANS
+       close TRANS-IN
+       close EDIT-PRINT
 
-       move startNum to noZeroAndCommas
-       display "NO ZEROS AND COMMAS: " noZeroAndCommas
+       STOP RUN.
 
-       move startNum to dollar
-       display "DOLLAR: " dollar
+       readTransaction.
+           read TRANS-IN
+               at end move "Y" to TRANS-EOF-SW
+           end-read
+           if not NO-MORE-TRANS
+               move TRANS-AMOUNT to startNum
+               move TRANS-BIRTHDAY to birthday
+               move TRANS-CURRENCY to WS-CURRENCY-CODE
+               if WS-CURRENCY-CODE = SPACES
+                   move "USD" to WS-CURRENCY-CODE
+               end-if
+           end-if.
 
-       move birthday to aDate
-       display "birthday date: " aDate
+       editTransaction.
+           move startNum to noZero
+           display "NO ZEROS: " noZero
+           string "NO ZEROS: " noZero delimited by size
+               into WS-PRINT-TEXT
+           perform printDetailLine
 
-       STOP RUN.
+           move startNum to noZeroAndCommas
+           display "NO ZEROS AND COMMAS: " noZeroAndCommas
+           string "NO ZEROS AND COMMAS: " noZeroAndCommas
+               delimited by size into WS-PRINT-TEXT
+           perform printDetailLine
+
+           perform editCurrencyAmount
+           perform printDetailLine
+
+           perform validateDate
+           if DATE-IS-VALID
+               call "DATEFMT" using birthday, aDate
+               display "birthday date: " aDate
+               string "BIRTHDAY DATE: " aDate delimited by size
+                   into WS-PRINT-TEXT
+           else
+               display "BIRTHDAY REJECTED - NOT A REAL DATE: " birthday
+               string "BIRTHDAY REJECTED - NOT A REAL DATE: " birthday
+                   delimited by size into WS-PRINT-TEXT
+           end-if
+           perform printDetailLine
+
+           perform readTransaction.
+
+      *----EDIT TRANS-AMOUNT PER WS-CURRENCY-CODE INSTEAD OF ASSUMING
+      *----EVERY STATEMENT AMOUNT IS USD - ONLY USD GETS THE $ SYMBOL,
+      *----EVERY OTHER CODE IS DISPLAYED WITH ITS OWN CODE IN PLACE OF
+      *----A HARDCODED DOLLAR SIGN
+       editCurrencyAmount.
+           EVALUATE WS-CURRENCY-CODE
+               WHEN "USD"
+                   move startNum to dollar
+                   display "DOLLAR: " dollar
+                   string "DOLLAR: " dollar delimited by size
+                       into WS-PRINT-TEXT
+               WHEN OTHER
+                   move startNum to noDollarSign
+                   display WS-CURRENCY-CODE ": " noDollarSign
+                   string WS-CURRENCY-CODE ": " noDollarSign
+                       delimited by size into WS-PRINT-TEXT
+           END-EVALUATE.
+
+      *----PAGINATED PRINT LINE FOR THE DOLLAR/DATE-EDITED FIELDS, WITH
+      *----A NEW-PAGE HEADING EVERY WS-LINES-PER-PAGE DETAIL LINES
+       printDetailLine.
+           if WS-LINE-COUNT = 0
+               perform writePageHeading
+           end-if
+           move " " to PR-CTRL
+           move WS-PRINT-TEXT to PR-TEXT
+           write PRINT-REC
+           add 1 to WS-LINE-COUNT
+           if WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               move 0 to WS-LINE-COUNT
+           end-if.
+
+       writePageHeading.
+           add 1 to WS-PAGE-COUNT
+           move "1" to PR-CTRL
+           move WS-PAGE-HEADING to PR-TEXT
+           write PRINT-REC.
+
+      *----DAY-OF-MONTH AND LEAP-YEAR CHECK BEFORE A DATE IS ACCEPTED
+      *----FOR FORMATTING, SO A MALFORMED DATE DOESN'T GET DRESSED UP
+      *----TO LOOK LEGITIMATE
+       validateDate.
+           MOVE "Y" TO WS-DATE-VALID-SW
+           IF WS-BIRTH-MONTH < 1 OR WS-BIRTH-MONTH > 12
+               MOVE "N" TO WS-DATE-VALID-SW
+           ELSE
+               EVALUATE WS-BIRTH-MONTH
+                   WHEN 4
+                   WHEN 6
+                   WHEN 9
+                   WHEN 11
+                       MOVE 30 TO WS-MAX-DAY
+                   WHEN 2
+                       DIVIDE WS-BIRTH-YEAR BY 4
+                           GIVING WS-QUOT REMAINDER WS-REM-4
+                       DIVIDE WS-BIRTH-YEAR BY 100
+                           GIVING WS-QUOT REMAINDER WS-REM-100
+                       DIVIDE WS-BIRTH-YEAR BY 400
+                           GIVING WS-QUOT REMAINDER WS-REM-400
+                       IF WS-REM-4 = 0 AND
+                           (WS-REM-100 NOT = 0 OR WS-REM-400 = 0)
+                           MOVE 29 TO WS-MAX-DAY
+                       ELSE
+                           MOVE 28 TO WS-MAX-DAY
+                       END-IF
+                   WHEN OTHER
+                       MOVE 31 TO WS-MAX-DAY
+               END-EVALUATE
+               IF WS-BIRTH-DAY < 1 OR WS-BIRTH-DAY > WS-MAX-DAY
+                   MOVE "N" TO WS-DATE-VALID-SW
+               END-IF
+           END-IF.

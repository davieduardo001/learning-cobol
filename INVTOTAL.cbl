@@ -0,0 +1,94 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. INVTOTAL.
+000030 AUTHOR. DATA-PROCESSING.
+000040 INSTALLATION. AP-INVOICING.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*---------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   2026-08-09  DP  ORIGINAL - BATCH INVOICE LINE-TOTAL CALC,
+000100*                   BUILT FROM THE TWO-NUMBER ENTRY IN VARS.CBL.
+000110*                   ONE LINE-ITEM PAIR PER INPUT RECORD, ONE
+000120*                   TOTAL RECORD WRITTEN PER INVOICE (CONTROL
+000130*                   BREAK ON INV-ID).
+000140*---------------------------------------------------------------
+000150 ENVIRONMENT DIVISION.
+000160 INPUT-OUTPUT SECTION.
+000170 FILE-CONTROL.
+000180     SELECT INVLINES-IN  ASSIGN TO INVLINES
+000190         ORGANIZATION IS LINE SEQUENTIAL.
+000200     SELECT INVTOTAL-OUT ASSIGN TO INVTOTS
+000210         ORGANIZATION IS LINE SEQUENTIAL.
+000220
+000230 DATA DIVISION.
+000240 FILE SECTION.
+000250 FD  INVLINES-IN.
+000260 01  INVLINE-REC.
+000270     05  LN-INV-ID        PIC X(6).
+000280     05  LN-NUM1          PIC 9(5).
+000290     05  LN-NUM2          PIC 9(5).
+000300
+000310 FD  INVTOTAL-OUT.
+000320 01  INVTOTAL-REC         PIC X(20).
+000330
+000340 WORKING-STORAGE SECTION.
+000350 01  WS-EOF-SW            PIC X(1) VALUE "N".
+000360     88  END-OF-LINES          VALUE "Y".
+000370 01  WS-FIRST-SW           PIC X(1) VALUE "Y".
+000380     88  FIRST-LINE             VALUE "Y".
+000390 01  total                 PIC 9(7) VALUE 0.
+000400 01  WS-PREV-INV-ID        PIC X(6) VALUE SPACES.
+000410 01  WS-OUT-LINE.
+000420     05  OL-INV-ID         PIC X(6).
+000430     05  FILLER            PIC X(1) VALUE SPACE.
+000440     05  OL-TOTAL          PIC ZZZZZZ9.
+000450
+000460 PROCEDURE DIVISION.
+000470 0000-MAINLINE.
+000480     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000490     PERFORM 2000-PROCESS-LINE THRU 2000-EXIT
+000500         UNTIL END-OF-LINES
+000510     PERFORM 3000-TERMINATE THRU 3000-EXIT
+000520     STOP RUN.
+000530
+000540 1000-INITIALIZE.
+000550     OPEN INPUT INVLINES-IN
+000560     OPEN OUTPUT INVTOTAL-OUT
+000570     READ INVLINES-IN
+000580         AT END MOVE "Y" TO WS-EOF-SW
+000590     END-READ.
+000600 1000-EXIT.
+000610     EXIT.
+000620
+000630 2000-PROCESS-LINE.
+000640     IF FIRST-LINE
+000650         MOVE LN-INV-ID TO WS-PREV-INV-ID
+000660         MOVE "N" TO WS-FIRST-SW
+000670     END-IF
+000680     IF LN-INV-ID NOT = WS-PREV-INV-ID
+000690         PERFORM 2100-WRITE-TOTAL THRU 2100-EXIT
+000700         MOVE LN-INV-ID TO WS-PREV-INV-ID
+000710     END-IF
+000720     COMPUTE total = total + LN-NUM1 + LN-NUM2
+000730     READ INVLINES-IN
+000740         AT END MOVE "Y" TO WS-EOF-SW
+000750     END-READ.
+000760 2000-EXIT.
+000770     EXIT.
+000780
+000790 2100-WRITE-TOTAL.
+000800     MOVE WS-PREV-INV-ID TO OL-INV-ID
+000810     MOVE total TO OL-TOTAL
+000820     WRITE INVTOTAL-REC FROM WS-OUT-LINE
+000830     MOVE 0 TO total.
+000840 2100-EXIT.
+000850     EXIT.
+000860
+000870 3000-TERMINATE.
+000880     IF NOT FIRST-LINE
+000890         PERFORM 2100-WRITE-TOTAL THRU 2100-EXIT
+000900     END-IF
+000910     CLOSE INVLINES-IN
+000920     CLOSE INVTOTAL-OUT.
+000930 3000-EXIT.
+000940     EXIT.

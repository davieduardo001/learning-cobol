@@ -0,0 +1,126 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CUSTPURGE.
+000030 AUTHOR. DATA-PROCESSING.
+000040 INSTALLATION. AP-INVOICING.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*---------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   2026-08-09  DP  ORIGINAL - PERIODIC RETENTION/PURGE PASS
+000100*                   OVER THE CUSTOMER MASTER FILE. ANY CUSTOMER
+000110*                   WHOSE lastActiveDate IS OLDER THAN THE
+000120*                   CUTOFF DATE ON CUSTCTL IS DELETED AND LOGGED
+000130*                   TO THE PURGE REPORT.
+000140*---------------------------------------------------------------
+000150 ENVIRONMENT DIVISION.
+000160 INPUT-OUTPUT SECTION.
+000170 FILE-CONTROL.
+000180     SELECT CUSTMAST    ASSIGN TO CUSTMAST
+000190         ORGANIZATION IS INDEXED
+000200         ACCESS MODE IS DYNAMIC
+000210         RECORD KEY IS ident
+000220         FILE STATUS IS WS-CUST-STATUS.
+000230     SELECT CUSTCTL-IN  ASSIGN TO CUSTCTL
+000240         ORGANIZATION IS LINE SEQUENTIAL.
+000250     SELECT PURGE-RPT   ASSIGN TO CUSTPRGE
+000260         ORGANIZATION IS LINE SEQUENTIAL.
+000270
+000280 DATA DIVISION.
+000290 FILE SECTION.
+000300 FD  CUSTMAST.
+000310     COPY "CUSTOMER.cpy".
+000320
+000330 FD  CUSTCTL-IN.
+000340 01  CUSTCTL-REC           PIC 9(8).
+000350
+000360 FD  PURGE-RPT.
+000370 01  PURGE-RPT-REC          PIC X(40).
+000380
+000390 WORKING-STORAGE SECTION.
+000400 01  WS-CUST-STATUS         PIC X(2) VALUE SPACES.
+000410 01  WS-CTL-EOF-SW          PIC X(1) VALUE "N".
+000420     88  NO-MORE-CUSTCTL        VALUE "Y".
+000430 01  WS-CUST-EOF-SW         PIC X(1) VALUE "N".
+000440     88  END-OF-CUSTOMERS       VALUE "Y".
+000450 01  WS-CUTOFF-DATE         PIC 9(8) VALUE 0.
+000460 01  WS-PURGE-COUNT         PIC 9(5) COMP VALUE 0.
+000470 01  WS-KEPT-COUNT          PIC 9(5) COMP VALUE 0.
+000480 01  WS-OUT-LINE.
+000490     05  OL-IDENT           PIC 9(3).
+000500     05  FILLER             PIC X(1) VALUE SPACE.
+000510     05  OL-NAME            PIC X(20).
+000520     05  FILLER             PIC X(1) VALUE SPACE.
+000530     05  OL-LAST-ACTIVE     PIC 9(8).
+000540
+000550 PROCEDURE DIVISION.
+000560 0000-MAINLINE.
+000570     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000580     PERFORM 2000-PURGE-PASS THRU 2000-EXIT
+000590         UNTIL END-OF-CUSTOMERS
+000600     PERFORM 3000-TERMINATE THRU 3000-EXIT
+000610     STOP RUN.
+000620
+000630 1000-INITIALIZE.
+000640     OPEN INPUT CUSTCTL-IN
+000650     READ CUSTCTL-IN
+000660         AT END MOVE "Y" TO WS-CTL-EOF-SW
+000670     END-READ
+000680     IF NO-MORE-CUSTCTL
+000690         DISPLAY "CUSTPURGE: NO CUTOFF DATE SUPPLIED - NO PURGE"
+000700         MOVE "Y" TO WS-CUST-EOF-SW
+000710     ELSE
+000720         MOVE CUSTCTL-REC TO WS-CUTOFF-DATE
+000730     END-IF
+000740     CLOSE CUSTCTL-IN
+000750     OPEN I-O CUSTMAST
+000760     IF WS-CUST-STATUS NOT = "00"
+000770         DISPLAY "CUSTPURGE: UNABLE TO OPEN CUSTMAST - STATUS "
+000780             WS-CUST-STATUS
+000790         MOVE "Y" TO WS-CUST-EOF-SW
+000800     END-IF
+000810     OPEN OUTPUT PURGE-RPT
+000820     IF NOT END-OF-CUSTOMERS
+000830         MOVE 0 TO ident
+000840         START CUSTMAST KEY IS NOT LESS THAN ident
+000850             INVALID KEY MOVE "Y" TO WS-CUST-EOF-SW
+000860         END-START
+000870         IF NOT END-OF-CUSTOMERS
+000880             PERFORM 1100-READ-NEXT-CUSTOMER THRU 1100-EXIT
+000890         END-IF
+000900     END-IF.
+000910 1000-EXIT.
+000920     EXIT.
+000930
+000940 1100-READ-NEXT-CUSTOMER.
+000950     READ CUSTMAST NEXT RECORD
+000960         AT END MOVE "Y" TO WS-CUST-EOF-SW
+000970     END-READ.
+000980 1100-EXIT.
+000990     EXIT.
+001000
+001010 2000-PURGE-PASS.
+001020     IF lastActiveDate < WS-CUTOFF-DATE
+001030         MOVE ident TO OL-IDENT
+001040         MOVE custName TO OL-NAME
+001050         MOVE lastActiveDate TO OL-LAST-ACTIVE
+001060         WRITE PURGE-RPT-REC FROM WS-OUT-LINE
+001070         ADD 1 TO WS-PURGE-COUNT
+001080         DELETE CUSTMAST RECORD
+001090             INVALID KEY
+001100                 DISPLAY "CUSTPURGE: UNABLE TO DELETE IDENT "
+001110                     ident
+001120         END-DELETE
+001130     ELSE
+001140         ADD 1 TO WS-KEPT-COUNT
+001150     END-IF
+001160     PERFORM 1100-READ-NEXT-CUSTOMER THRU 1100-EXIT.
+001170 2000-EXIT.
+001180     EXIT.
+001190
+001200 3000-TERMINATE.
+001210     DISPLAY "CUSTPURGE: CUSTOMERS PURGED - " WS-PURGE-COUNT
+001220     DISPLAY "CUSTPURGE: CUSTOMERS RETAINED - " WS-KEPT-COUNT
+001230     CLOSE CUSTMAST
+001240     CLOSE PURGE-RPT.
+001250 3000-EXIT.
+001260     EXIT.

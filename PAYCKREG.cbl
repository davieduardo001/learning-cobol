@@ -0,0 +1,81 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. PAYCKREG.
+000030 AUTHOR. DATA-PROCESSING.
+000040 INSTALLATION. PAYROLL.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*---------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   2026-08-09  DP  ORIGINAL - PAYCHECK REGISTER, ONE LINE PER
+000100*                   EMPLOYEE WITH A GRAND TOTAL TRAILER LINE.
+000110*                   GROSS PAY IS HOURS * RATE, THE SAME CALC
+000120*                   VARIABLES.CBL USES.
+000130*---------------------------------------------------------------
+000140 ENVIRONMENT DIVISION.
+000150 INPUT-OUTPUT SECTION.
+000160 FILE-CONTROL.
+000170     SELECT TIMECARD-IN  ASSIGN TO PAYTIME
+000180         ORGANIZATION IS LINE SEQUENTIAL.
+000190     SELECT PAYREG-OUT   ASSIGN TO PAYREG
+000200         ORGANIZATION IS LINE SEQUENTIAL.
+000210
+000220 DATA DIVISION.
+000230 FILE SECTION.
+000240 FD  TIMECARD-IN.
+000250 01  TIMECARD-REC.
+000260     05  TC-EMP-ID        PIC X(5).
+000270     05  TC-HOURS         PIC 9(3).
+000280     05  TC-RATE          PIC 9(3)V99.
+000290
+000300 FD  PAYREG-OUT.
+000310 01  PAYREG-REC           PIC X(40).
+000320
+000330 WORKING-STORAGE SECTION.
+000340 01  WS-EOF-SW            PIC X(1) VALUE "N".
+000350     88  END-OF-TIMECARDS      VALUE "Y".
+000360 01  payCheck              PIC 9(4)V99 VALUE ZEROES.
+000370 01  WS-GRAND-TOTAL        PIC 9(7)V99 VALUE ZEROES.
+000380 01  WS-DETAIL-LINE.
+000390     05  DL-EMP-ID         PIC X(5).
+000400     05  FILLER            PIC X(1) VALUE SPACE.
+000410     05  DL-PAYCHECK       PIC ZZZZ9.99.
+000420 01  WS-TOTAL-LINE.
+000430     05  FILLER            PIC X(6) VALUE "TOTAL ".
+000440     05  TL-GRAND-TOTAL    PIC ZZZZZZ9.99.
+000450
+000460 PROCEDURE DIVISION.
+000470 0000-MAINLINE.
+000480     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000490     PERFORM 2000-REGISTER-LINE THRU 2000-EXIT
+000500         UNTIL END-OF-TIMECARDS
+000510     PERFORM 3000-TERMINATE THRU 3000-EXIT
+000520     STOP RUN.
+000530
+000540 1000-INITIALIZE.
+000550     OPEN INPUT TIMECARD-IN
+000560     OPEN OUTPUT PAYREG-OUT
+000570     READ TIMECARD-IN
+000580         AT END MOVE "Y" TO WS-EOF-SW
+000590     END-READ.
+000600 1000-EXIT.
+000610     EXIT.
+000620
+000630 2000-REGISTER-LINE.
+000640     COMPUTE payCheck ROUNDED = TC-HOURS * TC-RATE
+000650     ADD payCheck TO WS-GRAND-TOTAL
+000660     MOVE TC-EMP-ID TO DL-EMP-ID
+000670     MOVE payCheck TO DL-PAYCHECK
+000680     WRITE PAYREG-REC FROM WS-DETAIL-LINE
+000690     READ TIMECARD-IN
+000700         AT END MOVE "Y" TO WS-EOF-SW
+000710     END-READ.
+000720 2000-EXIT.
+000730     EXIT.
+000740
+000750 3000-TERMINATE.
+000760     MOVE WS-GRAND-TOTAL TO TL-GRAND-TOTAL
+000770     WRITE PAYREG-REC FROM WS-TOTAL-LINE
+000780     CLOSE TIMECARD-IN
+000790     CLOSE PAYREG-OUT.
+000800 3000-EXIT.
+000810     EXIT.

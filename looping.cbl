@@ -4,27 +4,145 @@
        ENVIRONMENT DIVISION.
        configuration section.
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOOPDATA-IN ASSIGN TO LOOPDATA
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOOPCTL-IN ASSIGN TO LOOPCTL
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOOPCTL-STATUS.
+           SELECT LOOPCKPT ASSIGN TO LOOPCKPT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOOPCKPT-STATUS.
+
        DATA DIVISION.
-       file section.
+       FILE SECTION.
+       FD  LOOPDATA-IN.
+       01  LOOPDATA-REC pic 9.
+
+       FD  LOOPCTL-IN.
+       01  LOOPCTL-REC pic 9(3).
+
+       FD  LOOPCKPT.
+       01  LOOPCKPT-REC pic 9(5).
+
        working-storage section.
        01 ind pic 9 value 0.
+       01 LOOPDATA-EOF-SW pic x(1) value "N".
+           88 NO-MORE-LOOPDATA value "Y".
+       01 LOOPCTL-EOF-SW pic x(1) value "N".
+           88 NO-MORE-LOOPCTL value "Y".
+       01 LOOPCKPT-EOF-SW pic x(1) value "N".
+           88 NO-MORE-LOOPCKPT value "Y".
+       01 WS-LOOP-LIMIT pic 9(3) value 5.
+       01 WS-LOOPCTL-STATUS pic x(2) value spaces.
+       01 WS-LOOPCKPT-STATUS pic x(2) value spaces.
+       01 WS-REC-COUNT pic 9(5) value 0 comp.
+       01 WS-CKPT-INTERVAL pic 9(3) value 3.
+       01 WS-LINES-PER-PAGE pic 9(3) value 10.
+       01 WS-LINE-COUNT pic 9(3) value 0 comp.
+       01 WS-PAGE-COUNT pic 9(3) value 0 comp.
+       01 WS-PAGE-HEADING.
+           05 FILLER pic x(20) value "LOOPING FOR-LOOP RPT".
+           05 FILLER pic x(6) value "PAGE ".
+           05 WS-HDG-PAGE pic ZZ9.
 
        PROCEDURE DIVISION.
 
-      *----WHILE LOOP
-       perform outputData with test after until ind > 5
+      *----WHILE LOOP, NOW A REAL READ-UNTIL-AT-END PASS OVER A FILE
+      *----RESTARTABLE FROM THE LAST CHECKPOINTED RECORD COUNT
+       open input LOOPDATA-IN
+       perform restoreCheckpoint
+       perform readLoopData
+       perform outputData
+           until NO-MORE-LOOPDATA
+       perform clearCheckpoint
+       close LOOPDATA-IN
 
-      *----FOR LOOP
+      *----FOR LOOP, UPPER BOUND NOW COMES FROM A CONTROL RECORD
        display "NOW THE FOR LOOP"
        go to forLoop.
 
+       readLoopData.
+           read LOOPDATA-IN
+               at end move "Y" to LOOPDATA-EOF-SW
+           end-read.
+
        outputData.
-           display ind
-           add 1 to ind.
+           display LOOPDATA-REC
+           add 1 to WS-REC-COUNT
+           if WS-REC-COUNT > 0 and
+                  (WS-REC-COUNT / WS-CKPT-INTERVAL) * WS-CKPT-INTERVAL
+                  = WS-REC-COUNT
+               perform writeCheckpoint
+           end-if
+           perform readLoopData.
+
+       restoreCheckpoint.
+           move 0 to WS-REC-COUNT
+           open input LOOPCKPT
+           if WS-LOOPCKPT-STATUS NOT = "35"
+               read LOOPCKPT
+                   at end move "Y" to LOOPCKPT-EOF-SW
+               end-read
+               if not NO-MORE-LOOPCKPT
+                   move LOOPCKPT-REC to WS-REC-COUNT
+               end-if
+               close LOOPCKPT
+           end-if
+           if WS-REC-COUNT > 0
+               display "LOOPING: RESTARTING AFTER RECORD " WS-REC-COUNT
+               perform readLoopData WS-REC-COUNT times
+           end-if.
+
+       writeCheckpoint.
+           open output LOOPCKPT
+           move WS-REC-COUNT to LOOPCKPT-REC
+           write LOOPCKPT-REC
+           close LOOPCKPT.
+
+       clearCheckpoint.
+           open output LOOPCKPT
+           move 0 to LOOPCKPT-REC
+           write LOOPCKPT-REC
+           close LOOPCKPT.
+
+       getLoopLimit.
+           open input LOOPCTL-IN
+           if WS-LOOPCTL-STATUS = "35"
+               display "LOOPING: NO CONTROL REC - USING DEFAULT LIMIT"
+           else
+               read LOOPCTL-IN
+                   at end move "Y" to LOOPCTL-EOF-SW
+               end-read
+               if NO-MORE-LOOPCTL
+                   display "LOOPING: NO CONTROL REC - USING DEFAULT"
+               else
+                   move LOOPCTL-REC to WS-LOOP-LIMIT
+               end-if
+               close LOOPCTL-IN
+           end-if.
 
        forLoop.
-           perform outputData2 varying ind from 1 by 1 until ind = 5
+           perform getLoopLimit
+           move 0 to WS-LINE-COUNT
+           move 0 to WS-PAGE-COUNT
+           perform outputData2 varying ind from 1 by 1
+               until ind > WS-LOOP-LIMIT
        STOP RUN.
 
        outputData2.
-           display ind.
+           if WS-LINE-COUNT = 0
+               perform writeHeading
+           end-if
+           display ind
+           add 1 to WS-LINE-COUNT
+           if WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               move 0 to WS-LINE-COUNT
+           end-if.
+
+       writeHeading.
+           add 1 to WS-PAGE-COUNT
+           move WS-PAGE-COUNT to WS-HDG-PAGE
+           display " "
+           display WS-PAGE-HEADING.

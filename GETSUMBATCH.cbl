@@ -0,0 +1,110 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. GETSUMBATCH.
+000030 AUTHOR. DATA-PROCESSING.
+000040 INSTALLATION. AP-INVOICING.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*---------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   2026-08-09  DP  ORIGINAL - BATCH DRIVER FOR GETSUM, RUNS
+000100*                   AN ENTIRE NIGHT'S INVOICE LINE PAIRS IN ONE
+000110*                   JOB INSTEAD OF ONE CALL PER PAIR.
+000115*   2026-08-09  DP  SWITCHED THE PER-PAIR SUMMATION FROM AN
+000116*                   EXTERNAL CALL 'GETSUM' TO AN IN-LINE PERFORM
+000117*                   SO A FULL NIGHT'S VOLUME DOESN'T PAY CALL
+000118*                   OVERHEAD ON EVERY PAIR. THE EXTERNAL CALL IS
+000119*                   STILL THE RIGHT TOOL FOR A LOW-VOLUME, AD HOC
+000120*                   RUN - SEE SUBROUTINES.CBL.
+000121*---------------------------------------------------------------
+000130 ENVIRONMENT DIVISION.
+000140 INPUT-OUTPUT SECTION.
+000150 FILE-CONTROL.
+000160     SELECT INVOICE-PAIRS ASSIGN TO GETSTRAN
+000170         ORGANIZATION IS LINE SEQUENTIAL.
+000180     SELECT INVOICE-SUMS  ASSIGN TO GETSSUMS
+000190         ORGANIZATION IS LINE SEQUENTIAL.
+000200
+000210 DATA DIVISION.
+000220 FILE SECTION.
+000230 FD  INVOICE-PAIRS.
+000240 01  PAIR-REC.
+000250     05  PAIR-NUM1        PIC 9(3).
+000260     05  PAIR-NUM2        PIC 9(3).
+000265     05  PAIR-CONTROL-TOTAL PIC 9(3).
+000270
+000280 FD  INVOICE-SUMS.
+000290 01  SUM-REC.
+000300     05  SUM-OUT-NUM1     PIC 9(3).
+000310     05  FILLER           PIC X(1)  VALUE SPACE.
+000320     05  SUM-OUT-NUM2     PIC 9(3).
+000330     05  FILLER           PIC X(1)  VALUE SPACE.
+000340     05  SUM-OUT-SUM      PIC 99.
+000350     05  FILLER           PIC X(1)  VALUE SPACE.
+000360     05  SUM-OUT-STATUS   PIC 99.
+000365         88  SUM-OK              VALUE 0.
+000366         88  SUM-TRUNCATED       VALUE 1.
+000367         88  SUM-OUT-OF-BALANCE  VALUE 2.
+000370
+000380 WORKING-STORAGE SECTION.
+000390 01  WS-SWITCHES.
+000400     05  WS-EOF-SW        PIC X(1)  VALUE "N".
+000410         88  END-OF-PAIRS      VALUE "Y".
+000420 01  WS-COUNTERS.
+000430     05  WS-PAIR-COUNT    PIC 9(7) COMP VALUE 0.
+000440
+000450 PROCEDURE DIVISION.
+000460 0000-MAINLINE.
+000470     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000480     PERFORM 2000-PROCESS-PAIR THRU 2000-EXIT
+000490         UNTIL END-OF-PAIRS
+000500     PERFORM 3000-TERMINATE THRU 3000-EXIT
+000510     GOBACK.
+000520
+000530 1000-INITIALIZE.
+000540     OPEN INPUT INVOICE-PAIRS
+000550     OPEN OUTPUT INVOICE-SUMS
+000560     READ INVOICE-PAIRS
+000570         AT END MOVE "Y" TO WS-EOF-SW
+000580     END-READ.
+000590 1000-EXIT.
+000600     EXIT.
+000610
+000620 2000-PROCESS-PAIR.
+000630     ADD 1 TO WS-PAIR-COUNT
+000640     PERFORM 2050-SUM-PAIR-INLINE THRU 2050-EXIT
+000650     MOVE PAIR-NUM1 TO SUM-OUT-NUM1
+000660     MOVE PAIR-NUM2 TO SUM-OUT-NUM2
+000680     WRITE SUM-REC
+000690     READ INVOICE-PAIRS
+000700         AT END MOVE "Y" TO WS-EOF-SW
+000710     END-READ.
+000720 2000-EXIT.
+000730     EXIT.
+000740
+000750*----SAME SUMMATION AND CONTROL-TOTAL RECONCILIATION LOGIC AS
+000760*----GETSUM.CBL, PERFORMED IN-LINE RATHER THAN CALLED, SO A
+000770*----FULL NIGHT'S VOLUME OF PAIRS ISN'T PAYING CALL OVERHEAD
+000780*----ON EVERY SINGLE ONE.
+000790 2050-SUM-PAIR-INLINE.
+000800     SET SUM-OK TO TRUE
+000810     COMPUTE SUM-OUT-SUM = PAIR-NUM1 + PAIR-NUM2
+000820         ON SIZE ERROR
+000830             SET SUM-TRUNCATED TO TRUE
+000840             DISPLAY "GETSUMBATCH: SUM OVERFLOW - "
+000850                 "SUM-OUT-SUM TRUNCATED"
+000860     END-COMPUTE
+000870     IF SUM-OK AND PAIR-CONTROL-TOTAL NOT = ZERO
+000880         AND PAIR-CONTROL-TOTAL NOT = SUM-OUT-SUM
+000890         SET SUM-OUT-OF-BALANCE TO TRUE
+000900         DISPLAY "GETSUMBATCH: OUT OF BALANCE - SUM-OUT-SUM "
+000910             "NOT EQUAL TO CONTROL TOTAL " PAIR-CONTROL-TOTAL
+000920     END-IF.
+000930 2050-EXIT.
+000940     EXIT.
+000950
+000960 3000-TERMINATE.
+000970     DISPLAY "GETSUMBATCH: PAIRS PROCESSED - " WS-PAIR-COUNT
+000980     CLOSE INVOICE-PAIRS
+000990     CLOSE INVOICE-SUMS.
+001000 3000-EXIT.
+001010     EXIT.

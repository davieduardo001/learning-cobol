@@ -0,0 +1,16 @@
+//SUBJCL   JOB (ACCTNO),'RUN SUBROUTINES',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS SUBROUTINES, WHICH CALLS GETSUM TO ADD num1 AND num2    *
+//* AND REPORT BACK WHETHER GETSUM HAD TO TRUNCATE THE SUM.      *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=SUBROUTINES
+//STEPLIB  DD   DSN=PROD.LOADLIB,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//*--------------------------------------------------------------*
+//* STEP020 ONLY FIRES WHEN STEP010 CAME BACK WITH RC=8, MEANING *
+//* GETSUM REPORTED AN OUT-OF-BALANCE SUM - ALERT OPERATIONS.    *
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=IEFBR14,COND=(8,NE,STEP010)
+//SYSOUT   DD   SYSOUT=*

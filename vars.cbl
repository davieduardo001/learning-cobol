@@ -3,24 +3,49 @@
         PROGRAM-ID. vars.
         author. Me.
         date-written. Junuary 31st 2023.
-      *-----INFORMATION ABOUT THE COMPUTER THAT IS RUNING THE PROGRAM  
+      *-----INFORMATION ABOUT THE COMPUTER THAT IS RUNING THE PROGRAM
         ENVIRONMENT DIVISION.
-      *-----ITS ABOUT THE DATA (MADE OF 4 SECTIONS)      
+        input-output section.
+        file-control.
+            select EMPMAST assign to EMPMAST
+                organization is indexed
+                access mode is dynamic
+                record key is ER-SSnum
+                file status is WS-EMP-STATUS.
+      *-----ITS ABOUT THE DATA (MADE OF 4 SECTIONS)
         DATA DIVISION.
         file section.
-      *describes the data sent and receveid from the storage  
+      *describes the data sent and receveid from the storage
+        FD  EMPMAST.
+        01  EmployeeRec.
+            02  ER-SSnum.
+                03  ER-SSarea   PIC 999.
+                03  ER-SSgroup  PIC 99.
+                03  ER-SSserial PIC 9999.
+            02  ER-NAME PIC X(30).
+
         working-storage section.
       *varibles
       *>>hierarchy of cobol about variables  
         01 userName PIC X(30) VALUE "USER NAME here!".
         01 num1     PIC 9 VALUE ZEROS.
         01 num2     PIC 9 VALUE ZEROS.
+        01 WS-NUM-ENTRY PIC X(1) VALUE SPACE.
         01 total    PIC 99 VALUE 0.
         01 SSnum.
             02 SSarea   PIC 999.
             02 SSgroup  PIC 99.
             02 SSserial PIC 9999.
+        01 SSN-VALID-SW PIC X(1) VALUE "N".
+            88 SSN-IS-VALID VALUE "Y".
         01 piValue  CONSTANT AS 3.14.
+        01 WS-EMP-STATUS PIC X(2) VALUE SPACES.
+        01 WS-TANK-RADIUS PIC 9(3)V99 VALUE 050.00.
+        01 WS-TANK-HEIGHT PIC 9(3)V99 VALUE 100.00.
+        01 WS-TANK-VOLUME PIC 9(7)V99 VALUE 0.
+        01 WS-PIPE-RADIUS PIC 9(3)V99 VALUE 010.00.
+        01 WS-PIPE-LENGTH PIC 9(4)V99 VALUE 500.00.
+        01 WS-PIPE-VOLUME PIC 9(7)V99 VALUE 0.
 
         PROCEDURE DIVISION.
 
@@ -28,13 +53,81 @@
         DISPLAY userName.
 
         DISPLAY "Enter 2 numbers to sum: "
-        ACCEPT num1
-        ACCEPT num2
+        PERFORM getNum1 WITH TEST AFTER UNTIL WS-NUM-ENTRY IS NUMERIC
+        MOVE WS-NUM-ENTRY TO num1
+        PERFORM getNum2 WITH TEST AFTER UNTIL WS-NUM-ENTRY IS NUMERIC
+        MOVE WS-NUM-ENTRY TO num2
         COMPUTE total = num1+num2
         DISPLAY "The total is: " total.
 
-        DISPLAY "Enter your social security number: "
-        ACCEPT SSnum
+        PERFORM getSSN WITH TEST AFTER UNTIL SSN-IS-VALID
         DISPLAY "Area " SSarea.
+        PERFORM storeEmployee.
+
+        PERFORM geometryReport.
         STOP RUN.
+
+      *-----WAREHOUSE STORAGE CAPACITY REPORT - PUT piValue TO WORK
+      *-----COMPUTING TANK AND PIPE VOLUMES INSTEAD OF SITTING UNUSED
+        geometryReport.
+            COMPUTE WS-TANK-VOLUME ROUNDED =
+                piValue * WS-TANK-RADIUS * WS-TANK-RADIUS
+                    * WS-TANK-HEIGHT
+            DISPLAY "TANK VOLUME (CU FT): " WS-TANK-VOLUME
+            COMPUTE WS-PIPE-VOLUME ROUNDED =
+                piValue * WS-PIPE-RADIUS * WS-PIPE-RADIUS
+                    * WS-PIPE-LENGTH
+            DISPLAY "PIPE VOLUME (CU FT): " WS-PIPE-VOLUME.
+
+      *-----KEEP THIS EMPLOYEE'S SSN TIED TO THE MASTER FILE INSTEAD
+      *-----OF LETTING IT EVAPORATE AT STOP RUN
+        storeEmployee.
+            MOVE SSnum TO ER-SSnum
+            MOVE userName TO ER-NAME
+            OPEN I-O EMPMAST
+            IF WS-EMP-STATUS = "35"
+                CLOSE EMPMAST
+                OPEN OUTPUT EMPMAST
+                CLOSE EMPMAST
+                OPEN I-O EMPMAST
+            END-IF
+            REWRITE EmployeeRec
+                INVALID KEY
+                    WRITE EmployeeRec
+                        INVALID KEY
+                            DISPLAY "EMPMAST: UNABLE TO STORE SSN "
+                                SSnum
+                    END-WRITE
+            END-REWRITE
+            CLOSE EMPMAST.
+
+      *-----REPROMPT ON ANYTHING THAT ISN'T A SINGLE DIGIT
+        getNum1.
+            DISPLAY "First number: "
+            ACCEPT WS-NUM-ENTRY
+            IF WS-NUM-ENTRY IS NOT NUMERIC
+                DISPLAY "INVALID ENTRY - ENTER A SINGLE DIGIT"
+            END-IF.
+
+        getNum2.
+            DISPLAY "Second number: "
+            ACCEPT WS-NUM-ENTRY
+            IF WS-NUM-ENTRY IS NOT NUMERIC
+                DISPLAY "INVALID ENTRY - ENTER A SINGLE DIGIT"
+            END-IF.
+
+        getSSN.
+            DISPLAY "Enter your social security number: "
+            ACCEPT SSnum
+            MOVE "Y" TO SSN-VALID-SW
+            IF SSarea = 0 OR SSgroup = 0 OR SSserial = 0
+                MOVE "N" TO SSN-VALID-SW
+            END-IF
+            IF SSarea = 666 OR SSarea >= 900
+                MOVE "N" TO SSN-VALID-SW
+            END-IF
+            IF NOT SSN-IS-VALID
+                DISPLAY "INVALID SSN - AREA/GROUP/SERIAL CANNOT BE "
+                    "ALL ZERO, AND AREA CANNOT BE 666 OR 900-999"
+            END-IF.
         
\ No newline at end of file

@@ -1,50 +1,168 @@
        IDENTIFICATION DIVISION.
        program-id. datatypes.
-       
-       
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST ASSIGN TO CUSTMAST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ident
+               FILE STATUS IS WS-CUST-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  CUSTMAST.
+           COPY "CUSTOMER.cpy".
+
        working-storage section.
        01 sampleData PIC x(10) VALUE "stuff".
        01 justLetters PIC AAA VALUE "ABC".
        01 justNumbers PIC 9(4) VALUE 1234.
        01 signedInt PIC S9(4) VALUE -1234.
        01 payCheck PIC 9(4)V99 VALUE ZEROES.
-       01 Customer.
-           02 ident PIC 9(3).
-           02 custName PIC X(20).
-           02 dateOfBirth.
-               03 monthOfBirth PIC 99.
-               03 dayOfBirth PIC 99.
-               03 yearOfBirth PIC 9(4).
+       01 WS-PAY-CURRENCY PIC X(3) VALUE "USD".
+       01 WS-PAY-EDIT-USD PIC $$$$9.99.
+       01 WS-PAY-EDIT-GEN PIC ZZZZ9.99.
+       01 WS-ACCT-BALANCE PIC S9(6)V99 VALUE -1234.
+       01 WS-OVERDRAFT-SW PIC X(1) VALUE "N".
+           88 ACCOUNT-OVERDRAWN VALUE "Y".
+       01 WS-CLEAR-CODE PIC X(1) VALUE SPACE.
+       01 WS-CUST-STATUS PIC X(2) VALUE SPACES.
        01 num1 PIC 9 VALUE 5.
        01 num2 PIC 9 VALUE 4.
        01 num3 PIC 9 VALUE 3.
        01 answer PIC S99V99 VALUE 0.
        01 remainders PIC 9v99.
-       
+       01 WS-DOB-VALID-SW PIC X(1) VALUE "Y".
+           88 DOB-IS-VALID VALUE "Y".
+       01 WS-DOB-X8 PIC X(8) VALUE SPACES.
+       01 WS-DOB-8 PIC 9(8) VALUE 0.
+       01 WS-DOB-DISPLAY PIC 99/99/9999.
+       01 WS-INQUIRY-IDENT PIC 9(3) VALUE 0.
+       01 WS-TODAY-DATE PIC 9(8) VALUE 0.
+
        PROCEDURE DIVISION.
        MOVE "Move stuff " TO sampleData
        MOVE "123" TO sampleData
        MOVE 123 TO sampleData
        DISPLAY sampleData
-       DISPLAY payCheck
+       PERFORM displayPayCheck
 
        MOVE "123Davi Eduardo        02041894" TO Customer
        DISPLAY custName
-       DISPLAY monthOfBirth"/"dayOfBirth"/"yearOfBirth
-       
-       MOVE ZERO TO sampleData.
+       STRING monthOfBirth dayOfBirth yearOfBirth DELIMITED BY SIZE
+           INTO WS-DOB-X8
+       MOVE WS-DOB-X8 TO WS-DOB-8
+       call "DATEFMT" using WS-DOB-8, WS-DOB-DISPLAY
+       DISPLAY WS-DOB-DISPLAY
+
+      *----VALIDATE THE DATE OF BIRTH BEFORE THIS CUSTOMER IS ACCEPTED
+       MOVE "Y" TO WS-DOB-VALID-SW
+       IF monthOfBirth < 1 OR monthOfBirth > 12
+           MOVE "N" TO WS-DOB-VALID-SW
+           DISPLAY "CUSTOMER REJECTED - BAD MONTH OF BIRTH: "
+               monthOfBirth
+       END-IF
+       IF dayOfBirth < 1 OR dayOfBirth > 31
+           MOVE "N" TO WS-DOB-VALID-SW
+           DISPLAY "CUSTOMER REJECTED - BAD DAY OF BIRTH: " dayOfBirth
+       END-IF
+
+      *----STAMP TODAY AS THIS CUSTOMER'S LAST-ACTIVITY DATE SO THE
+      *----RETENTION/PURGE JOB HAS SOMETHING TO AGE AGAINST
+       ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+       MOVE WS-TODAY-DATE TO lastActiveDate
+
+      *----SAVE THIS CUSTOMER TO THE PERMANENT MASTER FILE
+       IF DOB-IS-VALID
+           OPEN I-O CUSTMAST
+           IF WS-CUST-STATUS = "35"
+               CLOSE CUSTMAST
+               OPEN OUTPUT CUSTMAST
+               CLOSE CUSTMAST
+               OPEN I-O CUSTMAST
+           END-IF
+           REWRITE Customer
+               INVALID KEY
+                   WRITE Customer
+                       INVALID KEY
+                           DISPLAY "CUSTMAST: UNABLE TO STORE IDENT "
+                               ident
+                   END-WRITE
+           END-REWRITE
+           CLOSE CUSTMAST
+       END-IF
+
+      *----CUSTOMER INQUIRY - LET A CSR PULL UP A CUSTOMER BY IDENT
+       MOVE ident TO WS-INQUIRY-IDENT
+       PERFORM customerInquiry
+
+      *----RAISE AN OVERDRAFT FLAG WHENEVER THE ACCOUNT BALANCE GOES
+      *----NEGATIVE, USING THE SAME SIGNED-PICTURE PATTERN AS signedInt
+       PERFORM checkOverdraft
+
+      *----FIGURATIVE CONSTANTS DEMONSTRATED THROUGH THE SHARED
+      *----CLRFIELD UTILITY INSTEAD OF INLINE MOVES
+       MOVE "Z" TO WS-CLEAR-CODE.
+       CALL "CLRFIELD" USING sampleData, WS-CLEAR-CODE.
        DISPLAY sampleData.
-       MOVE SPACE TO sampleData.
+       MOVE "S" TO WS-CLEAR-CODE.
+       CALL "CLRFIELD" USING sampleData, WS-CLEAR-CODE.
        DISPLAY sampleData.
-       MOVE HIGH-VALUE TO sampleData.
+       MOVE "H" TO WS-CLEAR-CODE.
+       CALL "CLRFIELD" USING sampleData, WS-CLEAR-CODE.
        DISPLAY sampleData.
-       MOVE LOW-VALUE TO sampleData.
+       MOVE "L" TO WS-CLEAR-CODE.
+       CALL "CLRFIELD" USING sampleData, WS-CLEAR-CODE.
        DISPLAY sampleData.
-       MOVE QUOTE TO sampleData.
+       MOVE "Q" TO WS-CLEAR-CODE.
+       CALL "CLRFIELD" USING sampleData, WS-CLEAR-CODE.
        DISPLAY sampleData.
-       MOVE ALL "2" TO sampleData.
+       MOVE "A" TO WS-CLEAR-CODE.
+       CALL "CLRFIELD" USING sampleData, WS-CLEAR-CODE.
        DISPLAY sampleData.
 
        STOP RUN.
+
+      *----LOOK UP ONE CUSTOMER RECORD BY IDENT AND DISPLAY IT
+       customerInquiry.
+           OPEN INPUT CUSTMAST
+           MOVE WS-INQUIRY-IDENT TO ident
+           READ CUSTMAST
+               INVALID KEY
+                   DISPLAY "CUSTMAST: NO CUSTOMER FOUND FOR IDENT "
+                       WS-INQUIRY-IDENT
+           END-READ
+           IF WS-CUST-STATUS = "00"
+               DISPLAY "CUSTOMER NAME: " custName
+               STRING monthOfBirth dayOfBirth yearOfBirth
+                   DELIMITED BY SIZE INTO WS-DOB-X8
+               MOVE WS-DOB-X8 TO WS-DOB-8
+               CALL "DATEFMT" USING WS-DOB-8, WS-DOB-DISPLAY
+               DISPLAY "DATE OF BIRTH: " WS-DOB-DISPLAY
+           END-IF
+           CLOSE CUSTMAST.
+
+      *----FLAG THE ACCOUNT AS OVERDRAWN WHENEVER THE BALANCE IS NEGATIVE
+       checkOverdraft.
+           IF WS-ACCT-BALANCE < 0
+               MOVE "Y" TO WS-OVERDRAFT-SW
+               DISPLAY "ACCOUNT OVERDRAWN - BALANCE: " WS-ACCT-BALANCE
+           ELSE
+               MOVE "N" TO WS-OVERDRAFT-SW
+               DISPLAY "ACCOUNT BALANCE: " WS-ACCT-BALANCE
+           END-IF.
+
+      *----EDIT payCheck PER WS-PAY-CURRENCY INSTEAD OF ASSUMING USD -
+      *----ONLY USD GETS THE $ SYMBOL, EVERY OTHER CODE IS DISPLAYED
+      *----WITH ITS OWN CODE IN PLACE OF A HARDCODED DOLLAR SIGN
+       displayPayCheck.
+           EVALUATE WS-PAY-CURRENCY
+               WHEN "USD"
+                   MOVE payCheck TO WS-PAY-EDIT-USD
+                   DISPLAY WS-PAY-EDIT-USD
+               WHEN OTHER
+                   MOVE payCheck TO WS-PAY-EDIT-GEN
+                   DISPLAY WS-PAY-CURRENCY " " WS-PAY-EDIT-GEN
+           END-EVALUATE.

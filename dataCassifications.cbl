@@ -7,8 +7,48 @@
        special-names.
            CLASS passingScore IS "A" thru "C", "D".
 
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ELIGIBILITY-AUDIT ASSIGN TO VOTEAUD
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ELIG-BIRTH-IN ASSIGN TO ELIGBDAT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLASSNUM-IN ASSIGN TO CLASNUMS
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLASSNUM-SORTED ASSIGN TO CLASSRTD
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT CLASSNUM-OUT ASSIGN TO CLASRPT
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT SORT-WORK ASSIGN TO SORTWK.
+
        DATA DIVISION.
        FILE SECTION.
+       SD  SORT-WORK.
+       01  SORT-REC               PIC X(1).
+
+       FD  ELIG-BIRTH-IN.
+       01  ELIG-BIRTH-REC.
+           05 EB-BIRTH-YEAR     PIC 9(4).
+           05 EB-BIRTH-MONTH    PIC 99.
+           05 EB-BIRTH-DAY      PIC 99.
+
+       FD  ELIGIBILITY-AUDIT.
+       01  AUDIT-REC.
+           05 AUDIT-AGE        PIC 99.
+           05 FILLER           PIC X(1) VALUE SPACE.
+           05 AUDIT-DECISION   PIC X(10).
+           05 FILLER           PIC X(1) VALUE SPACE.
+           05 AUDIT-TIMESTAMP  PIC X(21).
+
+       FD  CLASSNUM-IN.
+       01  NUM-IN-REC          PIC X(1).
+
+       FD  CLASSNUM-SORTED.
+       01  NUM-SORTED-REC      PIC X(1).
+
+       FD  CLASSNUM-OUT.
+       01  NUM-OUT-REC         PIC X(50).
+
        working-storage section.
        01 age PIC 99 VALUE 0.
        01 grade PIC 99 VALUE 0.
@@ -24,15 +64,95 @@
            88 lessThan5 VALUE "1" thru "4".
            88 Anumber VALUE "0" thru "9".
 
+       01 WS-CUR-DATE PIC 9(8).
+       01 WS-CUR-DATE-R REDEFINES WS-CUR-DATE.
+           05 WS-CUR-YEAR    PIC 9(4).
+           05 WS-CUR-MONTH   PIC 99.
+           05 WS-CUR-DAY     PIC 99.
+       01 WS-CUR-TIME PIC 9(8).
+
+       01 WS-BIRTH-EOF-SW PIC X(1) VALUE "N".
+           88 NO-BIRTHDATE-SUPPLIED VALUE "Y".
+
+      *----SHARED MESSAGE TABLE LOOKUP WORK AREA (SEE GETMSG)
+       01 WS-MSG-CODE PIC 9(3) VALUE 0.
+       01 WS-MSG-TEXT PIC X(45) VALUE SPACES.
+
+       01 WS-NUM-EOF-SW PIC X(1) VALUE "N".
+           88 NUM-FILE-END VALUE "Y".
+
+       01 WS-CLASS-COUNTS.
+           05 WS-PRIME-CNT   PIC 9(5) COMP VALUE 0.
+           05 WS-ODD-CNT     PIC 9(5) COMP VALUE 0.
+           05 WS-EVEN-CNT    PIC 9(5) COMP VALUE 0.
+           05 WS-LESS5-CNT   PIC 9(5) COMP VALUE 0.
+           05 WS-OTHER-CNT   PIC 9(5) COMP VALUE 0.
+           05 WS-REC-CNT     PIC 9(5) COMP VALUE 0.
+           05 WS-RANGE-0-4-CNT PIC 9(5) COMP VALUE 0.
+           05 WS-RANGE-5-9-CNT PIC 9(5) COMP VALUE 0.
+           05 WS-BAD-ENTRY-CNT PIC 9(5) COMP VALUE 0.
+
+       01 WS-TRAILER-LINE.
+           05 FILLER         PIC X(4) VALUE "TRLR".
+           05 TR-REC-CNT      PIC 9(5).
+           05 TR-PRIME-CNT    PIC 9(5).
+           05 TR-ODD-CNT      PIC 9(5).
+           05 TR-EVEN-CNT     PIC 9(5).
+           05 TR-LESS5-CNT    PIC 9(5).
+           05 TR-OTHER-CNT    PIC 9(5).
+           05 TR-RANGE-0-4-CNT PIC 9(5).
+           05 TR-RANGE-5-9-CNT PIC 9(5).
+           05 TR-BAD-CNT      PIC 9(5).
+           05 FILLER          PIC X(1) VALUE SPACE.
+
        PROCEDURE DIVISION.
-       DISPLAY "enter age: " with no advancing 
-       accept age
+       0000-MAINLINE.
+           PERFORM 1000-ELIGIBILITY-RUN THRU 1000-EXIT
+           PERFORM 2000-CLASSIFY-RUN THRU 2000-EXIT
+           STOP RUN.
+
+       1000-ELIGIBILITY-RUN.
+           OPEN OUTPUT ELIGIBILITY-AUDIT
+           OPEN INPUT ELIG-BIRTH-IN
 
-       IF age > 18 then
-           display "You can vote."
-       ELSE
-           DISPLAY "you can't vote"
-       END-IF
+      *----AGE IS DERIVED FROM A STORED BIRTHDATE RATHER THAN TYPED IN,
+      *----SO A DATA-ENTRY MISTAKE ON AGE CAN'T OVERRIDE THE BIRTHDATE
+           READ ELIG-BIRTH-IN
+               AT END MOVE "Y" TO WS-BIRTH-EOF-SW
+           END-READ
+           ACCEPT WS-CUR-DATE FROM DATE YYYYMMDD
+           ACCEPT WS-CUR-TIME FROM TIME
+
+           IF NO-BIRTHDATE-SUPPLIED
+               DISPLAY "ELIGIBILITY: NO BIRTHDATE - AGE SET TO 0"
+               MOVE 0 TO age
+           ELSE
+               COMPUTE age = WS-CUR-YEAR - EB-BIRTH-YEAR
+               IF WS-CUR-MONTH < EB-BIRTH-MONTH OR
+                   (WS-CUR-MONTH = EB-BIRTH-MONTH AND
+                    WS-CUR-DAY < EB-BIRTH-DAY)
+                   SUBTRACT 1 FROM age
+               END-IF
+           END-IF
+           CLOSE ELIG-BIRTH-IN
+
+           MOVE SPACES TO AUDIT-REC
+           MOVE age TO AUDIT-AGE
+           STRING WS-CUR-DATE "-" WS-CUR-TIME DELIMITED BY SIZE
+               INTO AUDIT-TIMESTAMP
+
+           IF age > 18 then
+               MOVE 1 TO WS-MSG-CODE
+               CALL "GETMSG" USING WS-MSG-CODE, WS-MSG-TEXT
+               display WS-MSG-TEXT
+               MOVE "CAN-VOTE" TO AUDIT-DECISION
+           ELSE
+               MOVE 2 TO WS-MSG-CODE
+               CALL "GETMSG" USING WS-MSG-CODE, WS-MSG-TEXT
+               DISPLAY WS-MSG-TEXT
+               MOVE "CANT-VOTE" TO AUDIT-DECISION
+           END-IF
+           WRITE AUDIT-REC
 
       *> = LES THAN
       *< = GREATER THAN
@@ -41,49 +161,145 @@
       *AND
       *OR
 
-       IF age IS LESS THAN 5 THEN 
-           DISPLAY "stay home"
-       END-IF
-       IF age = 5 THEN
-           DISPLAY "go to kindergaten"
-       END-IF
-       IF age > 5 AND age < 18 THEN
-           COMPUTE grade = age - 5
-           DISPLAY "go to grade: " grade
-       END-IF
-       IF age greater than or equal to 18 then
-           display "Go to collage"
-       END-IF
-
-       IF score is passingScore then
-           DISPLAY "YOU PASSED"
-       ELSE
-           DISPLAY "YOU FAILED"
-       END-IF
+           IF age IS LESS THAN 5 THEN
+               MOVE 3 TO WS-MSG-CODE
+               CALL "GETMSG" USING WS-MSG-CODE, WS-MSG-TEXT
+               DISPLAY WS-MSG-TEXT
+           END-IF
+           IF age = 5 THEN
+               MOVE 4 TO WS-MSG-CODE
+               CALL "GETMSG" USING WS-MSG-CODE, WS-MSG-TEXT
+               DISPLAY WS-MSG-TEXT
+           END-IF
+           IF age > 5 AND age < 18 THEN
+               COMPUTE grade = age - 5
+               MOVE 5 TO WS-MSG-CODE
+               CALL "GETMSG" USING WS-MSG-CODE, WS-MSG-TEXT
+               DISPLAY WS-MSG-TEXT grade
+           END-IF
+           IF age greater than or equal to 18 then
+               MOVE 6 TO WS-MSG-CODE
+               CALL "GETMSG" USING WS-MSG-CODE, WS-MSG-TEXT
+               display WS-MSG-TEXT
+           END-IF
+
+           IF score is passingScore then
+               IF score = "D"
+                   MOVE 7 TO WS-MSG-CODE
+               ELSE
+                   MOVE 8 TO WS-MSG-CODE
+               END-IF
+               CALL "GETMSG" USING WS-MSG-CODE, WS-MSG-TEXT
+               DISPLAY WS-MSG-TEXT
+           ELSE
+               IF score = "F"
+                   MOVE 9 TO WS-MSG-CODE
+               ELSE
+                   MOVE 10 TO WS-MSG-CODE
+               END-IF
+               CALL "GETMSG" USING WS-MSG-CODE, WS-MSG-TEXT
+               DISPLAY WS-MSG-TEXT
+           END-IF
 
       * NUMERIC, ALPHABETIC ALPHABETIC-UPPER
-       if score is not numeric then 
-           display "is not a number"
-       end-if
-
-       if age > 18 then 
-           set canVote to true
-       else
-           set cantVote to true
-       end-if
-       display "vote: " canVoteFlag
-
-       display "enter a single number or X to exit: "
-       accept testNumber
-       perform until not Anumber
-           evaluate true 
-               when isPrime display "prime"
-               when isOdd display "odd"
-               when isEven display "even"
-               when lessThan5 display "lass than 5"
-               when other display "default action"
-           end-evaluate
-           accept testNumber
-       end-perform 
-
-       STOP RUN.
+           if score is not numeric then
+               MOVE 11 TO WS-MSG-CODE
+               CALL "GETMSG" USING WS-MSG-CODE, WS-MSG-TEXT
+               display WS-MSG-TEXT
+           end-if
+
+           if age > 18 then
+               set canVote to true
+           else
+               set cantVote to true
+           end-if
+           display "vote: " canVoteFlag
+
+           CLOSE ELIGIBILITY-AUDIT.
+       1000-EXIT.
+           EXIT.
+
+       2000-CLASSIFY-RUN.
+      *----PRE-SORT THE NUMBER FILE BEFORE THE CLASSIFICATION PASS
+           SORT SORT-WORK ON ASCENDING KEY SORT-REC
+               USING CLASSNUM-IN
+               GIVING CLASSNUM-SORTED
+
+           OPEN INPUT CLASSNUM-SORTED
+           OPEN OUTPUT CLASSNUM-OUT
+           READ CLASSNUM-SORTED INTO testNumber
+               AT END MOVE "Y" TO WS-NUM-EOF-SW
+           END-READ
+           PERFORM 2100-CLASSIFY-ONE THRU 2100-EXIT
+               UNTIL NUM-FILE-END
+           DISPLAY "CLASSIFICATION COUNTS FOR " WS-REC-CNT " NUMBERS"
+           DISPLAY "  PRIME     : " WS-PRIME-CNT
+           DISPLAY "  ODD       : " WS-ODD-CNT
+           DISPLAY "  EVEN      : " WS-EVEN-CNT
+           DISPLAY "  LESS THAN 5: " WS-LESS5-CNT
+           DISPLAY "  OTHER     : " WS-OTHER-CNT
+           DISPLAY "  RANGE 0-4 : " WS-RANGE-0-4-CNT
+           DISPLAY "  RANGE 5-9 : " WS-RANGE-5-9-CNT
+           DISPLAY "  BAD ENTRY : " WS-BAD-ENTRY-CNT
+
+      *----TRAILER RECORD WITH RUN TOTALS, FOR DOWNSTREAM RECONCILIATION -
+      *----ONE TR- FIELD PER CATEGORY COUNTER SO THE TRAILER IS A
+      *----COMPLETE SUMMARY AND NOT JUST THE HEADLINE CLASSIFICATIONS
+           MOVE WS-REC-CNT TO TR-REC-CNT
+           MOVE WS-PRIME-CNT TO TR-PRIME-CNT
+           MOVE WS-ODD-CNT TO TR-ODD-CNT
+           MOVE WS-EVEN-CNT TO TR-EVEN-CNT
+           MOVE WS-LESS5-CNT TO TR-LESS5-CNT
+           MOVE WS-OTHER-CNT TO TR-OTHER-CNT
+           MOVE WS-RANGE-0-4-CNT TO TR-RANGE-0-4-CNT
+           MOVE WS-RANGE-5-9-CNT TO TR-RANGE-5-9-CNT
+           MOVE WS-BAD-ENTRY-CNT TO TR-BAD-CNT
+           WRITE NUM-OUT-REC FROM WS-TRAILER-LINE
+
+           CLOSE CLASSNUM-SORTED
+           CLOSE CLASSNUM-OUT.
+       2000-EXIT.
+           EXIT.
+
+       2100-CLASSIFY-ONE.
+           ADD 1 TO WS-REC-CNT
+
+      *----GARBAGE INPUT (NOT A SINGLE DIGIT) IS COUNTED SEPARATELY
+      *----FROM RUNNING OUT OF RECORDS, SO A BAD INPUT FILE SHOWS UP
+      *----IN WS-BAD-ENTRY-CNT INSTEAD OF JUST ENDING THE RUN QUIETLY
+           IF NOT Anumber
+               ADD 1 TO WS-BAD-ENTRY-CNT
+               MOVE "INVALID ENTRY" TO NUM-OUT-REC
+           ELSE
+               evaluate true
+                   when isPrime
+                       ADD 1 TO WS-PRIME-CNT
+                       MOVE "PRIME" TO NUM-OUT-REC
+                   when isOdd
+                       ADD 1 TO WS-ODD-CNT
+                       MOVE "ODD" TO NUM-OUT-REC
+                   when isEven
+                       ADD 1 TO WS-EVEN-CNT
+                       MOVE "EVEN" TO NUM-OUT-REC
+                   when lessThan5
+                       ADD 1 TO WS-LESS5-CNT
+                       MOVE "LESS THAN 5" TO NUM-OUT-REC
+                   when other
+                       ADD 1 TO WS-OTHER-CNT
+                       MOVE "DEFAULT ACTION" TO NUM-OUT-REC
+               end-evaluate
+
+      *----RANGE BREAKOUT FOR THE DISTRIBUTION VIEW
+               IF lessThan5 OR testNumber = "0"
+                   ADD 1 TO WS-RANGE-0-4-CNT
+               ELSE
+                   ADD 1 TO WS-RANGE-5-9-CNT
+               END-IF
+           END-IF
+
+           WRITE NUM-OUT-REC
+           READ CLASSNUM-SORTED INTO testNumber
+               AT END MOVE "Y" TO WS-NUM-EOF-SW
+           END-READ.
+       2100-EXIT.
+           EXIT.

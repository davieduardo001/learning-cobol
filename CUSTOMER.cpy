@@ -0,0 +1,10 @@
+      *----SHARED CUSTOMER RECORD LAYOUT, COPIED INTO ANY PROGRAM THAT
+      *----READS, WRITES, OR DISPLAYS A CUSTOMER RECORD.
+       01  Customer.
+           02  ident PIC 9(3).
+           02  custName PIC X(20).
+           02  dateOfBirth.
+               03  monthOfBirth PIC 99.
+               03  dayOfBirth PIC 99.
+               03  yearOfBirth PIC 9(4).
+           02  lastActiveDate PIC 9(8).

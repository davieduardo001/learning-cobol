@@ -0,0 +1,39 @@
+      *----GENERAL-PURPOSE ADD/SUBTRACT/MULTIPLY/DIVIDE, CALLABLE BY
+      *----ANY PROGRAM THAT NEEDS SIMPLE ARITHMETIC ON TWO NUMBERS
+      *----INSTEAD OF RE-DERIVING THE SAME COMPUTE LOGIC MATH.CBL USES.
+
+       IDENTIFICATION DIVISION.
+       program-id. GETMATH.
+
+       DATA DIVISION.
+       linkage section.
+           01 Lop pic x(1) value "A".
+           01 Lnum1 pic s9(5)v99 value 0.
+           01 Lnum2 pic s9(5)v99 value 0.
+           01 Lresult pic s9(5)v99 value 0.
+           01 Lstatus pic 9 value 0.
+               88 MATH-OK value 0.
+               88 MATH-DIVIDE-BY-ZERO value 1.
+               88 MATH-BAD-OPCODE value 2.
+
+       PROCEDURE DIVISION using Lop, Lnum1, Lnum2, Lresult, Lstatus.
+           SET MATH-OK TO TRUE
+           EVALUATE Lop
+               WHEN "A"
+                   COMPUTE Lresult ROUNDED = Lnum1 + Lnum2
+               WHEN "S"
+                   COMPUTE Lresult ROUNDED = Lnum1 - Lnum2
+               WHEN "M"
+                   COMPUTE Lresult ROUNDED = Lnum1 * Lnum2
+               WHEN "D"
+                   COMPUTE Lresult ROUNDED = Lnum1 / Lnum2
+                       ON SIZE ERROR
+                           SET MATH-DIVIDE-BY-ZERO TO TRUE
+                           DISPLAY "GETMATH: DIVIDE BY ZERO"
+                   END-COMPUTE
+               WHEN OTHER
+                   SET MATH-BAD-OPCODE TO TRUE
+                   DISPLAY "GETMATH: UNKNOWN OPERATION CODE " Lop
+           END-EVALUATE
+
+       EXIT PROGRAM.

@@ -9,19 +9,18 @@
        01 justNumbers PIC 9(4) VALUE 1234.
        01 signedInt PIC S9(4) VALUE -1234.
        01 payCheck PIC 9(4)V99 VALUE ZEROES.
-       01 Customer.
-           02 ident PIC 9(3).
-           02 custName PIC X(20).
-           02 dateOfBirth.
-               03 monthOfBirth PIC 99.
-               03 dayOfBirth PIC 99.
-               03 yearOfBirth PIC 9(4).
+       COPY "CUSTOMER.cpy".
        01 num1 PIC 9 VALUE 5.
        01 num2 PIC 9 VALUE 4.
        01 num3 PIC 9 VALUE 3.
        01 answer PIC S99V99 VALUE 0.
        01 remainders PIC 9v99.
-       
+       01 WS-MATH-OP PIC X(1) VALUE "A".
+       01 WS-MATH-NUM1 PIC S9(5)V99 VALUE 0.
+       01 WS-MATH-NUM2 PIC S9(5)V99 VALUE 0.
+       01 WS-MATH-RESULT PIC S9(5)V99 VALUE 0.
+       01 WS-MATH-STATUS PIC 9 VALUE 0.
+
        PROCEDURE DIVISION.
        ADD num1 TO num2 giving answer
        display "ANSWER: " answer
@@ -30,30 +29,58 @@
        MULTIPLY num1 BY num2 giving answer
        display "ANSWER: " answer
        DIVIDE num1 INTO num2 giving answer
+           ON SIZE ERROR
+               DISPLAY "DIVIDE BY ZERO - num1 IS ZERO, ANSWER SKIPPED"
+       END-DIVIDE
        display "ANSWER: " answer
        DIVIDE num1 INTO num2 giving answer remainder remainders
-       display "remainders: "remainders 
+           ON SIZE ERROR
+               DISPLAY "DIVIDE BY ZERO - num1 IS ZERO, ANSWER SKIPPED"
+       END-DIVIDE
+       display "remainders: "remainders
        
       *MULTIPLE VARIABLES
        ADD num1, num2 TO num3 GIVING answer
        display "answer: " answer
        ADD num1, num2, num3 GIVING answer
        display "answer: " answer
-       COMPUTE answer = num1 + num2 +num3
+       COMPUTE answer ROUNDED = num1 + num2 +num3
        display "answer: " answer
 
-       compute answer = num1 + num2
-       compute answer = num1 - num2
-       compute answer = num1 * num2
-       compute answer = num1 / num2
+       compute answer ROUNDED = num1 + num2
+       compute answer ROUNDED = num1 - num2
+       compute answer ROUNDED = num1 * num2
+       compute answer ROUNDED = num1 / num2
 
-       compute answer = num1 ** 2
-       compute answer = (2 + 5) * 5
-       compute answer = 2 + 5 * 5
+       compute answer ROUNDED = num1 ** 2
+       compute answer ROUNDED = (2 + 5) * 5
+       compute answer ROUNDED = 2 + 5 * 5
 
        compute answer ROUNDED = 3.0 + 2.004
        display "ANSWRE: " answer.
-       
+
+      *----SAME FOUR OPERATIONS, NOW THROUGH THE SHARED GETMATH
+      *----UTILITY INSTEAD OF RE-DERIVING THE COMPUTE LOGIC ABOVE.
+      *----num1/num2 ARE MOVED INTO FIELDS SIZED TO MATCH GETMATH'S
+      *----LINKAGE EXACTLY, SO THE CALL DOESN'T READ PAST THEM.
+       MOVE num1 TO WS-MATH-NUM1.
+       MOVE num2 TO WS-MATH-NUM2.
+       MOVE "A" TO WS-MATH-OP.
+       CALL "GETMATH" USING WS-MATH-OP, WS-MATH-NUM1, WS-MATH-NUM2,
+           WS-MATH-RESULT, WS-MATH-STATUS.
+       DISPLAY "GETMATH ADD: " WS-MATH-RESULT.
+       MOVE "S" TO WS-MATH-OP.
+       CALL "GETMATH" USING WS-MATH-OP, WS-MATH-NUM1, WS-MATH-NUM2,
+           WS-MATH-RESULT, WS-MATH-STATUS.
+       DISPLAY "GETMATH SUBTRACT: " WS-MATH-RESULT.
+       MOVE "M" TO WS-MATH-OP.
+       CALL "GETMATH" USING WS-MATH-OP, WS-MATH-NUM1, WS-MATH-NUM2,
+           WS-MATH-RESULT, WS-MATH-STATUS.
+       DISPLAY "GETMATH MULTIPLY: " WS-MATH-RESULT.
+       MOVE "D" TO WS-MATH-OP.
+       CALL "GETMATH" USING WS-MATH-OP, WS-MATH-NUM1, WS-MATH-NUM2,
+           WS-MATH-RESULT, WS-MATH-STATUS.
+       DISPLAY "GETMATH DIVIDE: " WS-MATH-RESULT.
 
 
        STOP RUN.

@@ -0,0 +1,15 @@
+      *----SHARED DATE-REFORMAT ROUTINE, CALLED BY ANY PROGRAM THAT
+      *----NEEDS A CONSISTENT MM/DD/YYYY DISPLAY DATE.
+
+       IDENTIFICATION DIVISION.
+       program-id. DATEFMT.
+
+       DATA DIVISION.
+       linkage section.
+           01 L-IN-DATE  pic 9(8).
+           01 L-OUT-DATE pic 99/99/9999.
+
+       PROCEDURE DIVISION using L-IN-DATE, L-OUT-DATE.
+           MOVE L-IN-DATE TO L-OUT-DATE.
+
+       EXIT PROGRAM.

@@ -1,15 +1,33 @@
       *----IS CONNECTED WITH SUBROUTINES!!
-       
+
        IDENTIFICATION DIVISION.
        program-id. GETSUM.
 
        DATA DIVISION.
        linkage section.
-           01 Lnum1 pic 9 value 8.
-           01 Lnum2 pic 9 value 9.
-           01 Lsum1 pic 99. 
-       
-       PROCEDURE DIVISION using Lnum1, Lnum2, Lsum1.
-           COMPUTE Lsum1 = Lnum1 + Lnum2.
-       
+           01 Lnum1 pic 9(3) value 8.
+           01 Lnum2 pic 9(3) value 9.
+           01 Lsum1 pic 99.
+           01 Lstatus pic 9 value 0.
+               88 SUM-OK value 0.
+               88 SUM-TRUNCATED value 1.
+               88 SUM-OUT-OF-BALANCE value 2.
+           01 Lcontrol pic 9(3) value 0.
+
+       PROCEDURE DIVISION using Lnum1, Lnum2, Lsum1, Lstatus, Lcontrol.
+           SET SUM-OK TO TRUE
+           COMPUTE Lsum1 = Lnum1 + Lnum2
+               ON SIZE ERROR
+                   SET SUM-TRUNCATED TO TRUE
+                   DISPLAY "GETSUM: SUM OVERFLOW - Lsum1 TRUNCATED"
+           END-COMPUTE
+
+      *----RECONCILE AGAINST AN EXTERNALLY SUPPLIED CONTROL TOTAL,
+      *----WHEN THE CALLER PASSES ONE (ZERO MEANS NONE SUPPLIED)
+           IF SUM-OK AND Lcontrol NOT = ZERO AND Lcontrol NOT = Lsum1
+               SET SUM-OUT-OF-BALANCE TO TRUE
+               DISPLAY "GETSUM: OUT OF BALANCE - Lsum1 NOT EQUAL "
+                   "TO CONTROL TOTAL " Lcontrol
+           END-IF
+
        EXIT PROGRAM.

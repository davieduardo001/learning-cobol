@@ -1,26 +1,112 @@
        identification division.
        program-id. syntax.
+
+       environment division.
+       input-output section.
+       file-control.
+           select TIMESHEET-IN assign to VARTIME
+               organization is line sequential.
+           select PAYOUT assign to VARPAY
+               organization is line sequential.
+
        data division.
+       file section.
+       FD  TIMESHEET-IN.
+       01  TIMESHEET-REC.
+           05  TS-WHO      pic x(15).
+           05  TS-WHERE    pic x(20).
+           05  TS-WHY      pic x(30).
+           05  TS-RATE     pic 9(3).
+           05  TS-HOURS    pic 9(3).
+
+       FD  PAYOUT.
+       01  PAYOUT-REC      pic x(60).
+
        working-storage section.
-       
+
       *****VARIABLES
        77  WHO         pic x(15).
        77  WHERE       pic x(20).
        77  WHY         pic x(30).
        77  RATE        pic 9(3).
        77  HOURS       pic 9(3).
-       77  GROSS-PAY   pic 9(5).
+       77  GROSS-PAY   pic 9(5)v99.
+       77  REG-HOURS   pic 9(3).
+       77  OT-HOURS    pic 9(3).
+       77  FICA-AMT    pic 9(5)v99 value 0.
+       77  FED-WH-AMT  pic 9(5)v99 value 0.
+       77  NET-PAY     pic 9(5)v99 value 0.
+       77  TIMESHEET-EOF-SW pic x(1) value "N".
+           88  NO-MORE-TIMESHEETS value "Y".
+       77  FIRST-TIMESHEET-SW pic x(1) value "Y".
+           88  FIRST-TIMESHEET value "Y".
+       77  DEPT-TOTAL-PAY pic 9(7)v99 value 0.
+       77  GRAND-TOTAL-PAY pic 9(7)v99 value 0.
+       77  PREV-WHERE  pic x(20) value spaces.
+       77  GROSS-PAY-EDIT pic zzzz9.99.
+       77  NET-PAY-EDIT   pic zzzz9.99.
+       77  DEPT-TOTAL-EDIT pic zzzzzz9.99.
+       77  GRAND-TOTAL-EDIT pic zzzzzz9.99.
 
        procedure division.
-      *****COBOL MOVE STATEMENT - LITERAL TEXT TO VARIABLES
-           move "SOMEONE" to WHO.
-           move "SOMEWARE" to WHERE.
-           move "lear cobol" to WHY.
-           move 19 to HOURS.
-           move 23 to RATE.
+           open input TIMESHEET-IN
+           open output PAYOUT
+           perform readTimesheet
+           perform processEmployee
+               until NO-MORE-TIMESHEETS
+           if not FIRST-TIMESHEET
+               perform writeDeptTotal
+           end-if
+           move GRAND-TOTAL-PAY to GRAND-TOTAL-EDIT
+           string "GRAND TOTAL: " GRAND-TOTAL-EDIT delimited by size
+               into PAYOUT-REC
+           write PAYOUT-REC
+           close TIMESHEET-IN
+           close PAYOUT
+           goback.
+
+       readTimesheet.
+           read TIMESHEET-IN
+               at end move "Y" to TIMESHEET-EOF-SW
+           end-read
+           if not NO-MORE-TIMESHEETS
+               move TS-WHO   to WHO
+               move TS-WHERE to WHERE
+               move TS-WHY   to WHY
+               move TS-RATE  to RATE
+               move TS-HOURS to HOURS
+           end-if.
+
+       processEmployee.
+      *****DEPARTMENT CONTROL BREAK ON WHERE - FLUSH THE RUNNING
+      *****TOTAL WHENEVER THE DEPARTMENT/LOCATION CHANGES
+           IF FIRST-TIMESHEET
+               MOVE WHERE TO PREV-WHERE
+               MOVE "N" TO FIRST-TIMESHEET-SW
+           END-IF
+           IF WHERE NOT = PREV-WHERE
+               PERFORM writeDeptTotal
+               MOVE WHERE TO PREV-WHERE
+           END-IF
 
       *****CALCULATING USING COMPUTE RESERVED WORD
-           compute GROSS-PAY = HOURS * RATE.
+      *****HOURS OVER 40 ARE PAID AT TIME-AND-A-HALF
+           IF HOURS > 40
+               MOVE 40 TO REG-HOURS
+               COMPUTE OT-HOURS ROUNDED = HOURS - 40
+               COMPUTE GROSS-PAY ROUNDED =
+                   (REG-HOURS * RATE) + (OT-HOURS * RATE * 1.5)
+           ELSE
+               MOVE HOURS TO REG-HOURS
+               MOVE 0 TO OT-HOURS
+               compute GROSS-PAY ROUNDED = HOURS * RATE
+           END-IF
+
+      *****NET PAY - FICA AND FEDERAL WITHHOLDING COME OUT OF GROSS
+           COMPUTE FICA-AMT ROUNDED = GROSS-PAY * 0.0765
+           COMPUTE FED-WH-AMT ROUNDED = GROSS-PAY * 0.10
+           COMPUTE NET-PAY ROUNDED =
+               GROSS-PAY - FICA-AMT - FED-WH-AMT
 
       *****DISPLAY STATEMENTS
            display "Name: " WHO.
@@ -29,6 +115,27 @@
            display "Hours worked: " HOURS.
            display "Hours rate: " RATE.
            display "Gross pay: " GROSS-PAY.
+           display "FICA: " FICA-AMT.
+           display "Federal withholding: " FED-WH-AMT.
+           display "Net pay: " NET-PAY.
            display WHY " from " WHO.
-           goback.
-       
\ No newline at end of file
+
+           add GROSS-PAY to DEPT-TOTAL-PAY
+           add GROSS-PAY to GRAND-TOTAL-PAY
+
+           move GROSS-PAY to GROSS-PAY-EDIT
+           move NET-PAY to NET-PAY-EDIT
+           string WHO "  " GROSS-PAY-EDIT "  " NET-PAY-EDIT
+               delimited by size
+               into PAYOUT-REC
+           write PAYOUT-REC
+
+           perform readTimesheet.
+
+       writeDeptTotal.
+           move DEPT-TOTAL-PAY to DEPT-TOTAL-EDIT
+           string PREV-WHERE " DEPT TOTAL: " DEPT-TOTAL-EDIT
+               delimited by size
+               into PAYOUT-REC
+           write PAYOUT-REC
+           move 0 to DEPT-TOTAL-PAY.

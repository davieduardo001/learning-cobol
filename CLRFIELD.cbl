@@ -0,0 +1,32 @@
+      *----REUSABLE "CLEAR FIELD TO A GIVEN FIGURATIVE CONSTANT"
+      *----UTILITY, CALLABLE BETWEEN REPORT RUNS INSTEAD OF EVERY
+      *----PROGRAM REPEATING THE SAME MOVE ZERO/SPACE/HIGH-VALUE/
+      *----LOW-VALUE/QUOTE DEMONSTRATION INLINE.
+
+       IDENTIFICATION DIVISION.
+       program-id. CLRFIELD.
+
+       DATA DIVISION.
+       linkage section.
+           01 Lfield pic x(10) value spaces.
+           01 Lcode pic x(1) value "S".
+
+       PROCEDURE DIVISION using Lfield, Lcode.
+           EVALUATE Lcode
+               WHEN "Z"
+                   MOVE ZERO TO Lfield
+               WHEN "S"
+                   MOVE SPACE TO Lfield
+               WHEN "H"
+                   MOVE HIGH-VALUE TO Lfield
+               WHEN "L"
+                   MOVE LOW-VALUE TO Lfield
+               WHEN "Q"
+                   MOVE QUOTE TO Lfield
+               WHEN "A"
+                   MOVE ALL "2" TO Lfield
+               WHEN OTHER
+                   MOVE SPACE TO Lfield
+           END-EVALUATE
+
+       EXIT PROGRAM.

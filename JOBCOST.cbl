@@ -0,0 +1,83 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. JOBCOST.
+000030 AUTHOR. DATA-PROCESSING.
+000040 INSTALLATION. AP-INVOICING.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*---------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   2026-08-09  DP  ORIGINAL - THREE-WAY JOB COST ROLLUP REPORT,
+000100*                   BUILT FROM THE MULTI-FIELD ADD DEMONSTRATED
+000110*                   IN MATH.CBL. LABOR, MATERIAL, AND OVERHEAD
+000120*                   ARE ADDED INTO ONE TOTAL-COST LINE PER JOB,
+000130*                   WITH A GRAND TOTAL TRAILER LINE.
+000140*---------------------------------------------------------------
+000150 ENVIRONMENT DIVISION.
+000160 INPUT-OUTPUT SECTION.
+000170 FILE-CONTROL.
+000180     SELECT JOBCOST-IN   ASSIGN TO JOBCOST
+000190         ORGANIZATION IS LINE SEQUENTIAL.
+000200     SELECT JOBCOST-OUT  ASSIGN TO JOBRPT
+000210         ORGANIZATION IS LINE SEQUENTIAL.
+000220
+000230 DATA DIVISION.
+000240 FILE SECTION.
+000250 FD  JOBCOST-IN.
+000260 01  JOBCOST-REC.
+000270     05  JC-JOB-ID        PIC X(6).
+000280     05  JC-LABOR         PIC 9(5)V99.
+000290     05  JC-MATERIAL      PIC 9(5)V99.
+000300     05  JC-OVERHEAD      PIC 9(5)V99.
+000310
+000320 FD  JOBCOST-OUT.
+000330 01  JOBCOST-OUT-REC      PIC X(40).
+000340
+000350 WORKING-STORAGE SECTION.
+000360 01  WS-EOF-SW            PIC X(1) VALUE "N".
+000370     88  END-OF-JOBS           VALUE "Y".
+000380 01  answer                PIC 9(7)V99 VALUE ZEROES.
+000390 01  WS-GRAND-TOTAL        PIC 9(8)V99 VALUE ZEROES.
+000400 01  WS-DETAIL-LINE.
+000410     05  DL-JOB-ID         PIC X(6).
+000420     05  FILLER            PIC X(1) VALUE SPACE.
+000430     05  DL-TOTAL-COST     PIC ZZZZZ9.99.
+000440 01  WS-TOTAL-LINE.
+000450     05  FILLER            PIC X(6) VALUE "TOTAL ".
+000460     05  TL-GRAND-TOTAL    PIC ZZZZZZZ9.99.
+000470
+000480 PROCEDURE DIVISION.
+000490 0000-MAINLINE.
+000500     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000510     PERFORM 2000-ROLLUP-LINE THRU 2000-EXIT
+000520         UNTIL END-OF-JOBS
+000530     PERFORM 3000-TERMINATE THRU 3000-EXIT
+000540     STOP RUN.
+000550
+000560 1000-INITIALIZE.
+000570     OPEN INPUT JOBCOST-IN
+000580     OPEN OUTPUT JOBCOST-OUT
+000590     READ JOBCOST-IN
+000600         AT END MOVE "Y" TO WS-EOF-SW
+000610     END-READ.
+000620 1000-EXIT.
+000630     EXIT.
+000640
+000650 2000-ROLLUP-LINE.
+000660     ADD JC-LABOR, JC-MATERIAL, JC-OVERHEAD GIVING answer
+000670     ADD answer TO WS-GRAND-TOTAL
+000680     MOVE JC-JOB-ID TO DL-JOB-ID
+000690     MOVE answer TO DL-TOTAL-COST
+000700     WRITE JOBCOST-OUT-REC FROM WS-DETAIL-LINE
+000710     READ JOBCOST-IN
+000720         AT END MOVE "Y" TO WS-EOF-SW
+000730     END-READ.
+000740 2000-EXIT.
+000750     EXIT.
+000760
+000770 3000-TERMINATE.
+000780     MOVE WS-GRAND-TOTAL TO TL-GRAND-TOTAL
+000790     WRITE JOBCOST-OUT-REC FROM WS-TOTAL-LINE
+000800     CLOSE JOBCOST-IN
+000810     CLOSE JOBCOST-OUT.
+000820 3000-EXIT.
+000830     EXIT.

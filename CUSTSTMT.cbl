@@ -0,0 +1,76 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CUSTSTMT.
+000030 AUTHOR. DATA-PROCESSING.
+000040 INSTALLATION. AR-BILLING.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*---------------------------------------------------------------
+000080* MODIFICATION HISTORY
+000090*   2026-08-09  DP  ORIGINAL - CUSTOMER STATEMENT REPORT, USES
+000100*                   THE SAME DOLLAR EDIT PATTERN AS EDITDATA.CBL
+000110*                   FOR EVERY AMOUNT ON THE STATEMENT.
+000120*---------------------------------------------------------------
+000130 ENVIRONMENT DIVISION.
+000140 INPUT-OUTPUT SECTION.
+000150 FILE-CONTROL.
+000160     SELECT STMT-LINES-IN ASSIGN TO STMTIN
+000170         ORGANIZATION IS LINE SEQUENTIAL.
+000180     SELECT STMT-RPT-OUT  ASSIGN TO STMTOUT
+000190         ORGANIZATION IS LINE SEQUENTIAL.
+000200
+000210 DATA DIVISION.
+000220 FILE SECTION.
+000230 FD  STMT-LINES-IN.
+000240 01  STMT-LINE-REC.
+000250     05  SL-CUST-ID       PIC X(6).
+000260     05  SL-DESCRIPTION   PIC X(20).
+000270     05  SL-AMOUNT        PIC 9(6)V99.
+000280
+000290 FD  STMT-RPT-OUT.
+000300 01  STMT-RPT-REC          PIC X(50).
+000310
+000320 WORKING-STORAGE SECTION.
+000330 01  WS-EOF-SW             PIC X(1) VALUE "N".
+000340     88  END-OF-STMT-LINES     VALUE "Y".
+000350 01  dollar                 pic $$,$$,$$9.99.
+000360 01  WS-RPT-LINE.
+000370     05  RL-CUST-ID        PIC X(6).
+000380     05  FILLER            PIC X(1) VALUE SPACE.
+000390     05  RL-DESCRIPTION    PIC X(20).
+000400     05  FILLER            PIC X(1) VALUE SPACE.
+000410     05  RL-AMOUNT         PIC $$,$$,$$9.99.
+000420
+000430 PROCEDURE DIVISION.
+000440 0000-MAINLINE.
+000450     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000460     PERFORM 2000-STATEMENT-LINE THRU 2000-EXIT
+000470         UNTIL END-OF-STMT-LINES
+000480     PERFORM 3000-TERMINATE THRU 3000-EXIT
+000490     STOP RUN.
+000500
+000510 1000-INITIALIZE.
+000520     OPEN INPUT STMT-LINES-IN
+000530     OPEN OUTPUT STMT-RPT-OUT
+000540     READ STMT-LINES-IN
+000550         AT END MOVE "Y" TO WS-EOF-SW
+000560     END-READ.
+000570 1000-EXIT.
+000580     EXIT.
+000590
+000600 2000-STATEMENT-LINE.
+000610     move SL-AMOUNT to dollar
+000620     MOVE SL-CUST-ID TO RL-CUST-ID
+000630     MOVE SL-DESCRIPTION TO RL-DESCRIPTION
+000640     MOVE dollar TO RL-AMOUNT
+000650     WRITE STMT-RPT-REC FROM WS-RPT-LINE
+000660     READ STMT-LINES-IN
+000670         AT END MOVE "Y" TO WS-EOF-SW
+000680     END-READ.
+000690 2000-EXIT.
+000700     EXIT.
+000710
+000720 3000-TERMINATE.
+000730     CLOSE STMT-LINES-IN
+000740     CLOSE STMT-RPT-OUT.
+000750 3000-EXIT.
+000760     EXIT.

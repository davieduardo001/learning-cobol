@@ -3,12 +3,27 @@
         PROGRAM-ID. myprogram.
         author. Me.
         date-written. Junuary 31st 2023.
-      *-----INFORMATION ABOUT THE COMPUTER THAT IS RUNING THE PROGRAM  
+      *-----INFORMATION ABOUT THE COMPUTER THAT IS RUNING THE PROGRAM
         ENVIRONMENT DIVISION.
-      *-----ITS ABOUT THE DATA (MADE OF 4 SECTIONS)      
+        input-output section.
+        file-control.
+            select EMPMAST assign to EMPMAST
+                organization is indexed
+                access mode is dynamic
+                record key is ER-SSnum
+                file status is WS-EMP-STATUS.
+      *-----ITS ABOUT THE DATA (MADE OF 4 SECTIONS)
         DATA DIVISION.
         file section.
-      *describes the data sent and receveid from the storage  
+      *describes the data sent and receveid from the storage
+        FD  EMPMAST.
+        01  EmployeeRec.
+            02  ER-SSnum.
+                03  ER-SSarea   PIC 999.
+                03  ER-SSgroup  PIC 99.
+                03  ER-SSserial PIC 9999.
+            02  ER-NAME PIC X(30).
+
         working-storage section.
       *varibles
       *>>hierarchy of cobol about variables  
@@ -20,12 +35,99 @@
             02 SSarea   PIC 999.
             02 SSgroup  PIC 99.
             02 SSserial PIC 9999.
+        01 SSN-VALID-SW PIC X(1) VALUE "N".
+            88 SSN-IS-VALID VALUE "Y".
         01 piValue  CONSTANT AS 3.14.
+        01 WS-EMP-STATUS PIC X(2) VALUE SPACES.
+        01 WS-EMP-FOUND-SW PIC X(1) VALUE "N".
+            88 EMP-FOUND VALUE "Y".
+        01 WS-TANK-RADIUS PIC 9(3)V99 VALUE 050.00.
+        01 WS-TANK-HEIGHT PIC 9(3)V99 VALUE 100.00.
+        01 WS-TANK-VOLUME PIC 9(7)V99 VALUE 0.
+        01 WS-PIPE-RADIUS PIC 9(3)V99 VALUE 010.00.
+        01 WS-PIPE-LENGTH PIC 9(4)V99 VALUE 500.00.
+        01 WS-PIPE-VOLUME PIC 9(7)V99 VALUE 0.
 
         PROCEDURE DIVISION.
-        DISPLAY "What is your name? " WITH NO ADVANCING.
-        ACCEPT userName.
-        DISPLAY "Hello, " userName.
+        PERFORM getSSN WITH TEST AFTER UNTIL SSN-IS-VALID.
+        PERFORM lookupEmployee.
+        IF EMP-FOUND
+            DISPLAY "Hello, " userName
+        ELSE
+            DISPLAY "What is your name? " WITH NO ADVANCING
+            ACCEPT userName
+            DISPLAY "Hello, " userName
+        END-IF.
+
+        PERFORM storeEmployee.
 
+        PERFORM geometryReport.
         STOP RUN.
+
+      *-----TIE userName TO THE ACTUAL EMPLOYEE IDENTITY BEHIND THE
+      *-----SSN JUST ENTERED, INSTEAD OF A PLACEHOLDER WITH NO CHECK
+        lookupEmployee.
+            MOVE SSnum TO ER-SSnum
+            MOVE "N" TO WS-EMP-FOUND-SW
+            OPEN INPUT EMPMAST
+            IF WS-EMP-STATUS NOT = "35"
+                READ EMPMAST
+                    INVALID KEY
+                        CONTINUE
+                END-READ
+                IF WS-EMP-STATUS = "00"
+                    MOVE ER-NAME TO userName
+                    MOVE "Y" TO WS-EMP-FOUND-SW
+                END-IF
+                CLOSE EMPMAST
+            END-IF.
+
+      *-----WAREHOUSE STORAGE CAPACITY REPORT - PUT piValue TO WORK
+      *-----COMPUTING TANK AND PIPE VOLUMES INSTEAD OF SITTING UNUSED
+        geometryReport.
+            COMPUTE WS-TANK-VOLUME ROUNDED =
+                piValue * WS-TANK-RADIUS * WS-TANK-RADIUS
+                    * WS-TANK-HEIGHT
+            DISPLAY "TANK VOLUME (CU FT): " WS-TANK-VOLUME
+            COMPUTE WS-PIPE-VOLUME ROUNDED =
+                piValue * WS-PIPE-RADIUS * WS-PIPE-RADIUS
+                    * WS-PIPE-LENGTH
+            DISPLAY "PIPE VOLUME (CU FT): " WS-PIPE-VOLUME.
+
+      *-----KEEP THIS EMPLOYEE'S SSN TIED TO THE MASTER FILE INSTEAD
+      *-----OF LETTING IT EVAPORATE AT STOP RUN
+        storeEmployee.
+            MOVE SSnum TO ER-SSnum
+            MOVE userName TO ER-NAME
+            OPEN I-O EMPMAST
+            IF WS-EMP-STATUS = "35"
+                CLOSE EMPMAST
+                OPEN OUTPUT EMPMAST
+                CLOSE EMPMAST
+                OPEN I-O EMPMAST
+            END-IF
+            REWRITE EmployeeRec
+                INVALID KEY
+                    WRITE EmployeeRec
+                        INVALID KEY
+                            DISPLAY "EMPMAST: UNABLE TO STORE SSN "
+                                SSnum
+                    END-WRITE
+            END-REWRITE
+            CLOSE EMPMAST.
+
+        getSSN.
+            DISPLAY "Enter your social security number: "
+            ACCEPT SSnum
+            MOVE "Y" TO SSN-VALID-SW
+            IF SSarea = 0 OR SSgroup = 0 OR SSserial = 0
+                MOVE "N" TO SSN-VALID-SW
+            END-IF
+            IF SSarea = 666 OR SSarea >= 900
+                MOVE "N" TO SSN-VALID-SW
+            END-IF
+            IF NOT SSN-IS-VALID
+                DISPLAY "INVALID SSN - AREA/GROUP/SERIAL CANNOT BE "
+                    "ALL ZERO, AND AREA CANNOT BE 666 OR 900-999"
+            END-IF.
         
\ No newline at end of file

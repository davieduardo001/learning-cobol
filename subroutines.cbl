@@ -3,14 +3,40 @@
 
        DATA DIVISION.
        working-storage section.
-           01 num1 pic 9 value 5.
-           01 num2 pic 9 value 4.
+           01 num1 pic 9(3) value 5.
+           01 num2 pic 9(3) value 4.
            01 sum1 pic 99.
-       
+           01 sum1-status pic 9 value 0.
+               88 sum1-ok value 0.
+               88 sum1-truncated value 1.
+               88 sum1-out-of-balance value 2.
+           01 control-total pic 9(3) value 0.
+
        PROCEDURE DIVISION.
       *****samething as u' calling functions
-       call 'GETSUM' using num1, num2, sum1.
+      *----num1/num2 ARE PASSED BY CONTENT SO GETSUM CAN'T ALTER OUR
+      *----COPIES; sum1/sum1-status/control-total STAY BY REFERENCE
+      *----SINCE THOSE ARE THE ACTUAL RESULT AND CONTROL-TOTAL FIELDS
+       call 'GETSUM' using by content num1, num2
+           by reference sum1, sum1-status, control-total.
+       if sum1-truncated
+           display "WARNING: GETSUM reported a truncated sum"
+       end-if
+       if sum1-out-of-balance
+           display "WARNING: GETSUM reported an out-of-balance sum"
+       end-if
        display num1 " + " num2 " = " sum1.
 
+      *----SET A STEP-LEVEL RETURN CODE FROM GETSUM'S OUTCOME SO A
+      *----JCL STEP RUNNING THIS CAN MAKE COND-BASED DECISIONS
+       if sum1-ok
+           move 0 to RETURN-CODE
+       else
+           if sum1-truncated
+               move 4 to RETURN-CODE
+           else
+               move 8 to RETURN-CODE
+           end-if
+       end-if.
+
        STOP RUN.
-       
\ No newline at end of file
